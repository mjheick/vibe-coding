@@ -1,94 +1,1274 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIME-TROUBLES.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-X             PIC 9(3).
-       01 WS-I             PIC 9(3).
-       01 WS-ISQUARED      PIC 9(5).
-       01 WS-REMAINDER     PIC 9(3).
-       01 WS-FORMULA-VAL   PIC S9(5).
-       01 WS-FORMULA-REM   PIC 9(3).
-       01 WS-IS-PRIME      PIC 9 VALUE 0.
-       01 WS-DISPLAY-NUM   PIC Z(2)9.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY "Primes 0-101 where ((2*x)-1) % 7 = 4:"
-           DISPLAY SPACES
-
-           PERFORM VARYING WS-X FROM 0 BY 1
-               UNTIL WS-X > 101
-               PERFORM CHECK-PRIME
-               IF WS-IS-PRIME = 1
-                   COMPUTE WS-FORMULA-VAL =
-                       (2 * WS-X) - 1
-                   DIVIDE WS-FORMULA-VAL BY 7
-                       GIVING WS-FORMULA-VAL
-                       REMAINDER WS-FORMULA-REM
-                   IF WS-FORMULA-REM = 4
-                       MOVE WS-X TO WS-DISPLAY-NUM
-                       DISPLAY WS-DISPLAY-NUM
-                   END-IF
-               END-IF
-           END-PERFORM
-
-           STOP RUN.
-
-       CHECK-PRIME.
-           MOVE 0 TO WS-IS-PRIME
-
-           IF WS-X < 2
-               EXIT PARAGRAPH
-           END-IF
-
-           IF WS-X = 2 OR WS-X = 3
-               MOVE 1 TO WS-IS-PRIME
-               EXIT PARAGRAPH
-           END-IF
-
-           DIVIDE WS-X BY 2 GIVING WS-I
-               REMAINDER WS-REMAINDER
-           IF WS-REMAINDER = 0
-               EXIT PARAGRAPH
-           END-IF
-
-           DIVIDE WS-X BY 3 GIVING WS-I
-               REMAINDER WS-REMAINDER
-           IF WS-REMAINDER = 0
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE 5 TO WS-I
-           PERFORM TRIAL-LOOP UNTIL WS-ISQUARED > WS-X
-               OR WS-IS-PRIME = 0
-
-           IF WS-IS-PRIME NOT = 0
-               MOVE 1 TO WS-IS-PRIME
-           END-IF
-           .
-
-       TRIAL-LOOP.
-           COMPUTE WS-ISQUARED = WS-I * WS-I
-           IF WS-ISQUARED > WS-X
-               MOVE 1 TO WS-IS-PRIME
-               EXIT PARAGRAPH
-           END-IF
-
-           DIVIDE WS-X BY WS-I GIVING WS-REMAINDER
-               REMAINDER WS-REMAINDER
-           IF WS-REMAINDER = 0
-               MOVE 0 TO WS-IS-PRIME
-               EXIT PARAGRAPH
-           END-IF
-
-           ADD 2 TO WS-I
-           DIVIDE WS-X BY WS-I GIVING WS-REMAINDER
-               REMAINDER WS-REMAINDER
-           IF WS-REMAINDER = 0
-               MOVE 0 TO WS-IS-PRIME
-               EXIT PARAGRAPH
-           END-IF
-
-           ADD 4 TO WS-I
-           .
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PRIME-TROUBLES.
+000030 AUTHOR.        D L KOVACS.
+000040 INSTALLATION.  OPERATIONS SUPPORT - BATCH.
+000050 DATE-WRITTEN.  2026-07-02.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  PRIME-TROUBLES                                               *
+000090*                                                                *
+000100*  SCANS A RANGE OF WHOLE NUMBERS, FLAGS THE ONES THAT ARE       *
+000110*  PRIME AND ALSO SATISFY A SIMPLE MODULUS FORMULA, AND          *
+000120*  REPORTS THE FLAGGED VALUES ON A PRINTED REPORT.               *
+000130*                                                                *
+000140*  MODIFICATION HISTORY                                         *
+000150*  ----------------------                                       *
+000160*  DATE       INIT  DESCRIPTION                                 *
+000170*  2026-07-02 DLK   ORIGINAL VERSION - 0-101 / (2X-1) MOD 7 = 4  *
+000180*  2026-08-09 DLK   EXTERNALIZED SCAN RANGE AND FORMULA          *
+000190*                   CONSTANTS TO THE PTRULES CONTROL FILE SO    *
+000200*                   OPERATIONS CAN CHANGE THEM WITHOUT A RECOMP. *
+000210*  2026-08-09 DLK   REPLACED THE SYSOUT DISPLAY STREAM WITH A    *
+000220*                   FORMATTED PTREPRT PRINT REPORT - HEADERS,    *
+000230*                   RUN DATE/TIME, AND PAGE BREAKS.              *
+000240*  2026-08-09 DLK   ADDED PTHSTCUR/PTHSTPRV HISTORY FILES AND A  *
+000250*                   DAY-OVER-DAY RECONCILIATION SECTION ON THE   *
+000260*                   REPORT.                                     *
+000270*  2026-08-09 DLK   ADDED PTCKPT RESTART CHECKPOINTING - THE     *
+000280*                   SCAN LOOP SAVES ITS POSITION EVERY N VALUES  *
+000290*                   AND RESUMES FROM THERE ON A RERUN INSTEAD OF *
+000300*                   FROM THE LOW BOUND. PTHSTCUR IS EXTENDED     *
+000310*                   RATHER THAN REBUILT WHEN RESUMING SO THE     *
+000320*                   CURRENT DAY'S HISTORY STAYS COMPLETE.        *
+000330*  2026-08-09 DLK   ADDED 1350-VALIDATE-RULE - BAD LOW/HIGH,     *
+000340*                   ZERO MODULUS, OR NEGATIVE MULTIPLIER NOW     *
+000350*                   ROUTE THE RULE TO PTREJECT WITH A REASON     *
+000360*                   CODE INSTEAD OF RUNNING THE SCAN.            *
+000370*  2026-08-09 DLK   PTRULES MAY NOW CARRY MORE THAN ONE RULE.    *
+000380*                   1800-PROCESS-RULE DRIVES THE SCAN ONCE PER   *
+000390*                   RULE RECORD, EACH GETTING ITS OWN REPORT     *
+000400*                   SECTION AND SUBTOTAL. PTREJECT IS NOW HELD   *
+000410*                   OPEN FOR THE WHOLE RUN SO MORE THAN ONE BAD  *
+000420*                   RULE CAN BE REJECTED WITHOUT OVERWRITING.    *
+000430*  2026-08-09 DLK   ADDED AN END-OF-RUN CONTROL-TOTAL TRAILER ON *
+000440*                   PTREPRT - RULES READ/REJECTED AND TOTAL      *
+000450*                   SCANNED/PRIME/FLAGGED COUNTS FOR BALANCING.  *
+000460*  2026-08-09 DLK   ADDED PTEXTR - A FIXED-LAYOUT EXTRACT FILE   *
+000470*                   OF FLAGGED VALUES, RULE ID, AND RUN DATE,    *
+000480*                   SO OTHER JOBS CAN CONSUME OUR OUTPUT.        *
+000490*****************************************************************
+000500
+000510 ENVIRONMENT DIVISION.
+000520 CONFIGURATION SECTION.
+000530 SOURCE-COMPUTER.   IBM-370.
+000540 OBJECT-COMPUTER.   IBM-370.
+000550
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT PT-RULES-FILE ASSIGN TO "PTRULES"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-RULES-STATUS.
+000610
+000620     SELECT PT-REPORT-FILE ASSIGN TO "PTREPRT"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-REPORT-STATUS.
+000650
+000660     SELECT PT-HSTPRV-FILE ASSIGN TO "PTHSTPRV"
+000670         ORGANIZATION IS INDEXED
+000680         RECORD KEY IS PT-HSTPRV-KEY
+000690         FILE STATUS IS WS-HSTPRV-STATUS.
+000700
+000710     SELECT PT-HSTCUR-FILE ASSIGN TO "PTHSTCUR"
+000720         ORGANIZATION IS INDEXED
+000730         RECORD KEY IS PT-HSTCUR-KEY
+000740         FILE STATUS IS WS-HSTCUR-STATUS.
+000750
+000760     SELECT PT-CKPT-FILE ASSIGN TO "PTCKPT"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-CKPT-STATUS.
+000790
+000800     SELECT PT-REJECT-FILE ASSIGN TO "PTREJECT"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-REJECT-STATUS.
+000830
+000840     SELECT PT-EXTRACT-FILE ASSIGN TO "PTEXTR"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-EXTRACT-STATUS.
+000870
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900 FD  PT-RULES-FILE
+000910     RECORDING MODE IS F.
+000920 COPY PTRULE01.
+000930
+000940 FD  PT-REPORT-FILE
+000950     RECORDING MODE IS F.
+000960 01  PT-REPORT-LINE          PIC X(80).
+000970
+000980 FD  PT-HSTPRV-FILE.
+000990 COPY PTHIST01
+001000     REPLACING ==PT-HISTORY-RECORD== BY ==PT-HSTPRV-RECORD==
+001010               ==PT-HIST-KEY==       BY ==PT-HSTPRV-KEY==
+001020               ==PT-HIST-RULE-ID==   BY ==PT-HSTPRV-RULE-ID==
+001030               ==PT-HIST-X==         BY ==PT-HSTPRV-X==
+001040               ==PT-HIST-RUN-DATE==  BY ==PT-HSTPRV-RUN-DATE==.
+001050
+001060 FD  PT-HSTCUR-FILE.
+001070 COPY PTHIST01
+001080     REPLACING ==PT-HISTORY-RECORD== BY ==PT-HSTCUR-RECORD==
+001090               ==PT-HIST-KEY==       BY ==PT-HSTCUR-KEY==
+001100               ==PT-HIST-RULE-ID==   BY ==PT-HSTCUR-RULE-ID==
+001110               ==PT-HIST-X==         BY ==PT-HSTCUR-X==
+001120               ==PT-HIST-RUN-DATE==  BY ==PT-HSTCUR-RUN-DATE==.
+001130
+001140 FD  PT-CKPT-FILE
+001150     RECORDING MODE IS F.
+001160 COPY PTCKPT01.
+001170
+001180 FD  PT-REJECT-FILE
+001190     RECORDING MODE IS F.
+001200 COPY PTREJ01.
+001210
+001220 FD  PT-EXTRACT-FILE
+001230     RECORDING MODE IS F.
+001240 COPY PTEXT01.
+001250
+001260 WORKING-STORAGE SECTION.
+001270*----------------------------------------------------------------
+001280*  FILE STATUS AND SWITCHES
+001290*----------------------------------------------------------------
+001300 01  WS-RULES-STATUS     PIC X(02) VALUE "00".
+001310 01  WS-REPORT-STATUS    PIC X(02) VALUE "00".
+001320 01  WS-HSTPRV-STATUS    PIC X(02) VALUE "00".
+001330 01  WS-HSTCUR-STATUS    PIC X(02) VALUE "00".
+001340 01  WS-CKPT-STATUS      PIC X(02) VALUE "00".
+001350 01  WS-REJECT-STATUS    PIC X(02) VALUE "00".
+001360 01  WS-EXTRACT-STATUS   PIC X(02) VALUE "00".
+001370 01  WS-SWITCHES.
+001380     05  WS-EOF-SW       PIC X(01) VALUE "N".
+001390         88  WS-EOF             VALUE "Y".
+001400     05  WS-HSTPRV-EOF-SW PIC X(01) VALUE "N".
+001410         88  WS-HSTPRV-EOF      VALUE "Y".
+001420     05  WS-HSTPRV-PRIMED-SW PIC X(01) VALUE "N".
+001430         88  WS-HSTPRV-PRIMED   VALUE "Y".
+001440     05  WS-RULES-OPEN-SW  PIC X(01) VALUE "N".
+001450         88  WS-RULES-OPEN      VALUE "Y".
+001460     05  WS-REPORT-OPEN-SW PIC X(01) VALUE "N".
+001470         88  WS-REPORT-OPEN     VALUE "Y".
+001480     05  WS-HSTPRV-OPEN-SW PIC X(01) VALUE "N".
+001490         88  WS-HSTPRV-OPEN     VALUE "Y".
+001500     05  WS-HSTCUR-OPEN-SW PIC X(01) VALUE "N".
+001510         88  WS-HSTCUR-OPEN     VALUE "Y".
+001520     05  WS-REJECT-OPEN-SW PIC X(01) VALUE "N".
+001530         88  WS-REJECT-OPEN     VALUE "Y".
+001540     05  WS-EXTRACT-OPEN-SW PIC X(01) VALUE "N".
+001550         88  WS-EXTRACT-OPEN    VALUE "Y".
+001560
+001570*----------------------------------------------------------------
+001580*  CURRENT RULE - LOADED FROM THE PTRULES CONTROL FILE
+001590*----------------------------------------------------------------
+001600 01  WS-CURRENT-RULE.
+001610     05  WS-RULE-ID          PIC 9(03).
+001620     05  WS-RULE-LOW         PIC 9(05).
+001630     05  WS-RULE-HIGH        PIC 9(05).
+001640     05  WS-RULE-MULT        PIC S9(05).
+001650     05  WS-RULE-MOD         PIC S9(05).
+001660     05  WS-RULE-TARGET      PIC S9(05).
+001670     05  WS-RULE-LABEL       PIC X(20).
+001680
+001690*----------------------------------------------------------------
+001700*  PER-RULE SUBTOTAL COUNTERS - RESET AT THE START OF EACH RULE
+001710*----------------------------------------------------------------
+001720 01  WS-RULE-SCANNED-COUNT PIC 9(05) COMP VALUE 0.
+001730 01  WS-RULE-PRIME-COUNT   PIC 9(05) COMP VALUE 0.
+001740 01  WS-RULE-FLAGGED-COUNT PIC 9(05) COMP VALUE 0.
+001750
+001760*----------------------------------------------------------------
+001770*  RUN-WIDE CONTROL TOTALS FOR THE END-OF-RUN TRAILER
+001780*----------------------------------------------------------------
+001790 01  WS-TOTAL-RULES-COUNT  PIC 9(05) COMP VALUE 0.
+001800 01  WS-TOTAL-REJECT-COUNT PIC 9(05) COMP VALUE 0.
+001810 01  WS-TOTAL-SCANNED-COUNT PIC 9(07) COMP VALUE 0.
+001820 01  WS-TOTAL-PRIME-COUNT  PIC 9(07) COMP VALUE 0.
+001830 01  WS-TOTAL-FLAGGED-COUNT PIC 9(07) COMP VALUE 0.
+001840
+001850*----------------------------------------------------------------
+001860*  CONTROL PARAMETER VALIDATION FIELDS
+001870*----------------------------------------------------------------
+001880 01  WS-RULE-VALID-SW    PIC X(01) VALUE "Y".
+001890     88  WS-RULE-VALID           VALUE "Y".
+001900 01  WS-REJECT-REASON-CODE PIC 9(02).
+001910 01  WS-REJECT-REASON-TEXT PIC X(30).
+001920
+001930*----------------------------------------------------------------
+001940*  RESTART/CHECKPOINT CONTROL FIELDS
+001950*----------------------------------------------------------------
+001960 01  WS-RESUME-X         PIC 9(05).
+001970 01  WS-CKPT-INTERVAL    PIC 9(05) COMP VALUE 10.
+001980 01  WS-RESTARTED-SW     PIC X(01) VALUE "N".
+001990     88  WS-RESTARTED            VALUE "Y".
+002000 01  WS-CKPT-REMAINDER   PIC 9(05).
+002010 01  WS-CKPT-EOF-SW      PIC X(01) VALUE "N".
+002020     88  WS-CKPT-EOF             VALUE "Y".
+002030 01  WS-RULE-ALREADY-DONE-SW PIC X(01) VALUE "N".
+002040     88  WS-RULE-ALREADY-DONE       VALUE "Y".
+002050
+002060*----------------------------------------------------------------
+002070*  RULES FULLY COMPLETED THIS RUN, PLUS THE ONE RULE IN FLIGHT
+002080*  WHEN THE JOB WAS LAST INTERRUPTED - LOADED FROM PTCKPT AT
+002090*  STARTUP SO A RESTART SKIPS FINISHED RULES INSTEAD OF
+002100*  RE-DERIVING OUTPUT THE PRIOR RUN ALREADY PRODUCED.
+002110*----------------------------------------------------------------
+002120 01  WS-DONE-RULE-TABLE.
+002130     05  WS-DONE-ENTRY   OCCURS 50 TIMES
+002140                         INDEXED BY WS-DONE-IDX.
+002150         10  WS-DONE-RULE-ID      PIC 9(03).
+002160         10  WS-DONE-SCANNED-COUNT PIC 9(05).
+002170         10  WS-DONE-PRIME-COUNT  PIC 9(05).
+002180         10  WS-DONE-FLAGGED-COUNT PIC 9(05).
+002190 01  WS-DONE-RULE-COUNT  PIC 9(03) COMP VALUE 0.
+002200 01  WS-DONE-CAP-WARNED-SW PIC X(01) VALUE "N".
+002210     88  WS-DONE-CAP-WARNED      VALUE "Y".
+002220 01  WS-CKPT-INFLIGHT-RULE-ID PIC 9(03) VALUE 0.
+002230 01  WS-CKPT-INFLIGHT-X  PIC 9(05) VALUE 0.
+002240 01  WS-CKPT-INFLIGHT-SCANNED-COUNT PIC 9(05) VALUE 0.
+002250 01  WS-CKPT-INFLIGHT-PRIME-COUNT PIC 9(05) VALUE 0.
+002260 01  WS-CKPT-INFLIGHT-FLAGGED-COUNT PIC 9(05) VALUE 0.
+002270 01  WS-CKPT-INFLIGHT-SW PIC X(01) VALUE "N".
+002280     88  WS-CKPT-INFLIGHT-PRESENT   VALUE "Y".
+002290 01  WS-RECOVERED-SCANNED-COUNT PIC 9(05) COMP VALUE 0.
+002300 01  WS-RECOVERED-PRIME-COUNT   PIC 9(05) COMP VALUE 0.
+002310 01  WS-RECOVERED-FLAGGED-COUNT PIC 9(05) COMP VALUE 0.
+002320 01  WS-RULE-RESUMED-SW  PIC X(01) VALUE "N".
+002330     88  WS-RULE-RESUMED         VALUE "Y".
+002340 01  WS-RULES-PRIMED-SW  PIC X(01) VALUE "N".
+002350     88  WS-RULES-PRIMED        VALUE "Y".
+002360
+002370*----------------------------------------------------------------
+002380*  PRIME-CHECK AND FORMULA WORKING FIELDS
+002390*----------------------------------------------------------------
+002400 01  WS-X                PIC 9(05).
+002410 01  WS-FORMULA-VAL      PIC S9(10).
+002420 01  WS-FORMULA-REM      PIC S9(05).
+002430 01  WS-IS-PRIME         PIC 9 VALUE 0.
+002440
+002450*----------------------------------------------------------------
+002460*  PRIME SIEVE TABLE - BUILT ONCE AT STARTUP (1150-BUILD-SIEVE),
+002470*  SIZED TO THE LARGEST VALUE A PTRULES HIGH BOUND CAN HOLD, SO
+002480*  2000-CHECK-PRIME BECOMES A TABLE LOOKUP INSTEAD OF TRIAL
+002490*  DIVISION AND THE SCAN RANGE CAN GROW WITHOUT A PER-VALUE
+002500*  RUNTIME COST.
+002510*----------------------------------------------------------------
+002520 01  WS-SIEVE-MAX        PIC 9(05) COMP VALUE 99999.
+002530 01  WS-SIEVE-TABLE.
+002540     05  WS-SIEVE-FLAG   PIC 9 OCCURS 99999 TIMES
+002550                         INDEXED BY WS-SIEVE-IDX.
+002560 01  WS-SIEVE-I          PIC 9(05) COMP VALUE 0.
+002570 01  WS-SIEVE-J          PIC 9(05) COMP VALUE 0.
+002580
+002590*----------------------------------------------------------------
+002600*  REPORT CONTROL FIELDS
+002610*----------------------------------------------------------------
+002620 01  WS-RUN-DATE         PIC 9(08).
+002630 01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+002640     05  WS-RUN-DATE-CC  PIC 9(02).
+002650     05  WS-RUN-DATE-YY  PIC 9(02).
+002660     05  WS-RUN-DATE-MM  PIC 9(02).
+002670     05  WS-RUN-DATE-DD  PIC 9(02).
+002680 01  WS-RUN-TIME         PIC 9(08).
+002690 01  WS-RUN-TIME-R REDEFINES WS-RUN-TIME.
+002700     05  WS-RUN-TIME-HH  PIC 9(02).
+002710     05  WS-RUN-TIME-MN  PIC 9(02).
+002720     05  WS-RUN-TIME-SS  PIC 9(02).
+002730     05  WS-RUN-TIME-HH100 PIC 9(02).
+002740 01  WS-RUN-DATE-PR      PIC X(10).
+002750 01  WS-RUN-TIME-PR      PIC X(08).
+002760
+002770 01  WS-REPORT-CONTROLS.
+002780     05  WS-PAGE-NO          PIC 9(04) VALUE 0.
+002790     05  WS-LINE-NO          PIC 9(03) VALUE 99.
+002800     05  WS-LINES-PER-PAGE   PIC 9(03) VALUE 50.
+002810
+002820 01  WS-HDR-LINE-1.
+002830     05  FILLER              PIC X(01) VALUE SPACE.
+002840     05  FILLER              PIC X(20) VALUE "PRIME-TROUBLES".
+002850     05  FILLER              PIC X(22) VALUE
+002860         "FLAGGED-PRIME REPORT".
+002870     05  FILLER              PIC X(14) VALUE "RUN DATE: ".
+002880     05  HDR1-RUN-DATE       PIC X(10).
+002890     05  FILLER              PIC X(04) VALUE SPACES.
+002900     05  FILLER              PIC X(05) VALUE "PAGE ".
+002910     05  HDR1-PAGE-NO        PIC ZZZ9.
+002920
+002930 01  WS-HDR-LINE-2.
+002940     05  FILLER              PIC X(01) VALUE SPACE.
+002950     05  FILLER              PIC X(12) VALUE "RULE: ".
+002960     05  HDR2-RULE-ID        PIC 9(03).
+002970     05  FILLER              PIC X(02) VALUE SPACES.
+002980     05  FILLER              PIC X(07) VALUE "LABEL: ".
+002990     05  HDR2-RULE-LABEL     PIC X(20).
+003000     05  FILLER              PIC X(02) VALUE SPACES.
+003010     05  FILLER              PIC X(11) VALUE "RUN TIME: ".
+003020     05  HDR2-RUN-TIME       PIC X(08).
+003030
+003040 01  WS-HDR-LINE-3.
+003050     05  FILLER              PIC X(01) VALUE SPACE.
+003060     05  FILLER              PIC X(06) VALUE "VALUE".
+003070
+003080 01  WS-DETAIL-LINE.
+003090     05  FILLER              PIC X(03) VALUE SPACES.
+003100     05  DTL-VALUE           PIC Z(4)9.
+003110
+003120*----------------------------------------------------------------
+003130*  DAY-OVER-DAY RECONCILIATION TABLES
+003140*----------------------------------------------------------------
+003150 01  WS-PRIOR-TABLE.
+003160     05  WS-PRIOR-ENTRY  OCCURS 2000 TIMES
+003170                         INDEXED BY WS-PRIOR-IDX.
+003180         10  WS-PRIOR-X       PIC 9(05).
+003190         10  WS-PRIOR-MATCHED PIC X(01) VALUE "N".
+003200 01  WS-PRIOR-COUNT      PIC 9(05) COMP VALUE 0.
+003210
+003220 01  WS-CURRENT-TABLE.
+003230     05  WS-CURRENT-ENTRY OCCURS 2000 TIMES
+003240                         INDEXED BY WS-CURRENT-IDX.
+003250         10  WS-CURRENT-X     PIC 9(05).
+003260         10  WS-CURRENT-NEW-SW PIC X(01) VALUE "N".
+003270 01  WS-CURRENT-COUNT    PIC 9(05) COMP VALUE 0.
+003280 01  WS-CURRENT-CAP-WARNED-SW PIC X(01) VALUE "N".
+003290     88  WS-CURRENT-CAP-WARNED     VALUE "Y".
+003300
+003310 01  WS-NEW-COUNT        PIC 9(05) COMP VALUE 0.
+003320 01  WS-DROPPED-COUNT    PIC 9(05) COMP VALUE 0.
+003330 01  WS-FOUND-SW         PIC X(01).
+003340     88  WS-FOUND               VALUE "Y".
+003350
+003360 01  WS-RECON-LINE.
+003370     05  FILLER              PIC X(03) VALUE SPACES.
+003380     05  RECON-TEXT          PIC X(30).
+003390     05  RECON-VALUE         PIC Z(4)9.
+003400
+003410*----------------------------------------------------------------
+003420*  PER-RULE SUBTOTAL LINE
+003430*----------------------------------------------------------------
+003440 01  WS-SUBTOTAL-LINE.
+003450     05  FILLER              PIC X(03) VALUE SPACES.
+003460     05  FILLER              PIC X(17) VALUE "RULE SUBTOTAL - ".
+003470     05  FILLER              PIC X(09) VALUE "SCANNED: ".
+003480     05  SUBT-SCANNED        PIC Z(4)9.
+003490     05  FILLER              PIC X(03) VALUE SPACES.
+003500     05  FILLER              PIC X(08) VALUE "PRIMES: ".
+003510     05  SUBT-PRIMES         PIC Z(4)9.
+003520     05  FILLER              PIC X(03) VALUE SPACES.
+003530     05  FILLER              PIC X(09) VALUE "FLAGGED: ".
+003540     05  SUBT-FLAGGED        PIC Z(4)9.
+003550
+003560*----------------------------------------------------------------
+003570*  END-OF-RUN CONTROL-TOTAL TRAILER LINES
+003580*----------------------------------------------------------------
+003590 01  WS-TRAILER-LINE-1.
+003600     05  FILLER              PIC X(01) VALUE SPACE.
+003610     05  FILLER              PIC X(29) VALUE
+003620         "END OF RUN CONTROL TOTALS -".
+003630     05  FILLER              PIC X(11) VALUE "RUN DATE: ".
+003640     05  TRL1-RUN-DATE       PIC X(10).
+003650     05  FILLER              PIC X(03) VALUE SPACES.
+003660     05  FILLER              PIC X(11) VALUE "RUN TIME: ".
+003670     05  TRL1-RUN-TIME       PIC X(08).
+003680
+003690 01  WS-TRAILER-LINE-2.
+003700     05  FILLER              PIC X(03) VALUE SPACES.
+003710     05  FILLER              PIC X(13) VALUE "RULES READ: ".
+003720     05  TRL2-RULES-READ     PIC Z(4)9.
+003730     05  FILLER              PIC X(03) VALUE SPACES.
+003740     05  FILLER              PIC X(17) VALUE "RULES REJECTED: ".
+003750     05  TRL2-RULES-REJ      PIC Z(4)9.
+003760
+003770 01  WS-TRAILER-LINE-3.
+003780     05  FILLER              PIC X(03) VALUE SPACES.
+003790     05  FILLER              PIC X(16) VALUE "TOTAL SCANNED: ".
+003800     05  TRL3-SCANNED        PIC Z(6)9.
+003810     05  FILLER              PIC X(03) VALUE SPACES.
+003820     05  FILLER              PIC X(15) VALUE "TOTAL PRIMES: ".
+003830     05  TRL3-PRIMES         PIC Z(6)9.
+003840     05  FILLER              PIC X(03) VALUE SPACES.
+003850     05  FILLER              PIC X(16) VALUE "TOTAL FLAGGED: ".
+003860     05  TRL3-FLAGGED        PIC Z(6)9.
+003870
+003880 PROCEDURE DIVISION.
+003890*****************************************************************
+003900 0000-MAINLINE.
+003910*****************************************************************
+003920     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+003930
+003940     PERFORM 1800-PROCESS-RULE THRU 1800-PROCESS-RULE-EXIT
+003950         UNTIL WS-EOF
+003960
+003970     IF WS-RULES-PRIMED
+003980         PERFORM 2660-CLEAR-ALL-CKPT THRU 2660-CLEAR-ALL-CKPT-EXIT
+003990     END-IF
+004000
+004010     PERFORM 8000-WRITE-TRAILER THRU 8000-WRITE-TRAILER-EXIT
+004020
+004030     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+004040
+004050     GOBACK.
+004060
+004070*****************************************************************
+004080 1000-INITIALIZE.
+004090*****************************************************************
+004100     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+004110     ACCEPT WS-RUN-TIME FROM TIME
+004120
+004130     MOVE "/" TO WS-RUN-DATE-PR(3:1)
+004140     MOVE "/" TO WS-RUN-DATE-PR(6:1)
+004150     MOVE WS-RUN-DATE-MM TO WS-RUN-DATE-PR(1:2)
+004160     MOVE WS-RUN-DATE-DD TO WS-RUN-DATE-PR(4:2)
+004170     MOVE WS-RUN-DATE-CC TO WS-RUN-DATE-PR(7:2)
+004180     MOVE WS-RUN-DATE-YY TO WS-RUN-DATE-PR(9:2)
+004190
+004200     MOVE ":" TO WS-RUN-TIME-PR(3:1)
+004210     MOVE ":" TO WS-RUN-TIME-PR(6:1)
+004220     MOVE WS-RUN-TIME-HH TO WS-RUN-TIME-PR(1:2)
+004230     MOVE WS-RUN-TIME-MN TO WS-RUN-TIME-PR(4:2)
+004240     MOVE WS-RUN-TIME-SS TO WS-RUN-TIME-PR(7:2)
+004250
+004260     PERFORM 1150-BUILD-SIEVE THRU 1150-BUILD-SIEVE-EXIT
+004270
+004280     PERFORM 1200-CHECK-PRIOR-CKPT THRU 1200-CHECK-PRIOR-CKPT-EXIT
+004290
+004300     OPEN INPUT PT-RULES-FILE
+004310     IF WS-RULES-STATUS NOT = "00"
+004320         DISPLAY "PRIME-TROUBLES - UNABLE TO OPEN PTRULES, "
+004330             "STATUS = " WS-RULES-STATUS
+004340         MOVE "Y" TO WS-EOF-SW
+004350         GO TO 1000-INITIALIZE-EXIT
+004360     END-IF
+004370     MOVE "Y" TO WS-RULES-OPEN-SW
+004380
+004390     READ PT-RULES-FILE
+004400         AT END
+004410             DISPLAY "PRIME-TROUBLES - PTRULES CONTROL FILE "
+004420                 "IS EMPTY"
+004430             MOVE "Y" TO WS-EOF-SW
+004440             GO TO 1000-INITIALIZE-EXIT
+004450     END-READ
+004460     MOVE "Y" TO WS-RULES-PRIMED-SW
+004470
+004480     IF WS-RESTARTED
+004490         OPEN EXTEND PT-REPORT-FILE
+004500     ELSE
+004510         OPEN OUTPUT PT-REPORT-FILE
+004520     END-IF
+004530     IF WS-REPORT-STATUS NOT = "00"
+004540         DISPLAY "PRIME-TROUBLES - UNABLE TO OPEN PTREPRT, "
+004550             "STATUS = " WS-REPORT-STATUS
+004560         MOVE "Y" TO WS-EOF-SW
+004570     ELSE
+004580         MOVE "Y" TO WS-REPORT-OPEN-SW
+004590     END-IF
+004600
+004610     IF WS-RESTARTED
+004620         OPEN EXTEND PT-EXTRACT-FILE
+004630     ELSE
+004640         OPEN OUTPUT PT-EXTRACT-FILE
+004650     END-IF
+004660     IF WS-EXTRACT-STATUS NOT = "00"
+004670         DISPLAY "PRIME-TROUBLES - UNABLE TO OPEN PTEXTR, "
+004680             "STATUS = " WS-EXTRACT-STATUS
+004690     ELSE
+004700         MOVE "Y" TO WS-EXTRACT-OPEN-SW
+004710     END-IF
+004720
+004730     OPEN INPUT PT-HSTPRV-FILE
+004740     IF WS-HSTPRV-STATUS NOT = "00"
+004750         DISPLAY "PRIME-TROUBLES - NO PRIOR-RUN PTHSTPRV HISTORY "
+004760             "FILE FOUND, STATUS = " WS-HSTPRV-STATUS
+004770     ELSE
+004780         MOVE "Y" TO WS-HSTPRV-OPEN-SW
+004790     END-IF
+004800
+004810     IF WS-RESTARTED
+004820         OPEN EXTEND PT-HSTCUR-FILE
+004830     ELSE
+004840         OPEN OUTPUT PT-HSTCUR-FILE
+004850     END-IF
+004860     IF WS-HSTCUR-STATUS NOT = "00"
+004870         DISPLAY "PRIME-TROUBLES - UNABLE TO OPEN PTHSTCUR, "
+004880             "STATUS = " WS-HSTCUR-STATUS
+004890     ELSE
+004900         MOVE "Y" TO WS-HSTCUR-OPEN-SW
+004910     END-IF
+004920
+004930 1000-INITIALIZE-EXIT.
+004940     EXIT.
+004950
+004960*****************************************************************
+004970 1150-BUILD-SIEVE.
+004980*****************************************************************
+004990     PERFORM 1151-INIT-SIEVE-ENTRY THRU 1151-INIT-SIEVE-ENTRY-EXIT
+005000         VARYING WS-SIEVE-IDX FROM 1 BY 1
+005010         UNTIL WS-SIEVE-IDX > WS-SIEVE-MAX
+005020
+005030     PERFORM 1152-SIEVE-ONE-FACTOR THRU 1152-SIEVE-ONE-FACTOR-EXIT
+005040         VARYING WS-SIEVE-I FROM 2 BY 1
+005050         UNTIL WS-SIEVE-I * WS-SIEVE-I > WS-SIEVE-MAX
+005060     .
+005070
+005080 1150-BUILD-SIEVE-EXIT.
+005090     EXIT.
+005100
+005110*****************************************************************
+005120 1151-INIT-SIEVE-ENTRY.
+005130*****************************************************************
+005140     IF WS-SIEVE-IDX < 2
+005150         MOVE 0 TO WS-SIEVE-FLAG (WS-SIEVE-IDX)
+005160     ELSE
+005170         MOVE 1 TO WS-SIEVE-FLAG (WS-SIEVE-IDX)
+005180     END-IF
+005190     .
+005200
+005210 1151-INIT-SIEVE-ENTRY-EXIT.
+005220     EXIT.
+005230
+005240*****************************************************************
+005250 1152-SIEVE-ONE-FACTOR.
+005260*****************************************************************
+005270     SET WS-SIEVE-IDX TO WS-SIEVE-I
+005280     IF WS-SIEVE-FLAG (WS-SIEVE-IDX) = 0
+005290         GO TO 1152-SIEVE-ONE-FACTOR-EXIT
+005300     END-IF
+005310
+005320     COMPUTE WS-SIEVE-J = WS-SIEVE-I * WS-SIEVE-I
+005330     PERFORM 1153-MARK-COMPOSITE THRU 1153-MARK-COMPOSITE-EXIT
+005340         VARYING WS-SIEVE-J FROM WS-SIEVE-J BY WS-SIEVE-I
+005350         UNTIL WS-SIEVE-J > WS-SIEVE-MAX
+005360     .
+005370
+005380 1152-SIEVE-ONE-FACTOR-EXIT.
+005390     EXIT.
+005400
+005410*****************************************************************
+005420 1153-MARK-COMPOSITE.
+005430*****************************************************************
+005440     SET WS-SIEVE-IDX TO WS-SIEVE-J
+005450     MOVE 0 TO WS-SIEVE-FLAG (WS-SIEVE-IDX)
+005460     .
+005470
+005480 1153-MARK-COMPOSITE-EXIT.
+005490     EXIT.
+005500
+005510*****************************************************************
+005520 1200-CHECK-PRIOR-CKPT.
+005530*****************************************************************
+005540     OPEN INPUT PT-CKPT-FILE
+005550     IF WS-CKPT-STATUS NOT = "00"
+005560         GO TO 1200-CHECK-PRIOR-CKPT-EXIT
+005570     END-IF
+005580
+005590     PERFORM 1210-READ-NEXT-CKPT THRU 1210-READ-NEXT-CKPT-EXIT
+005600     PERFORM 1220-LOAD-ONE-CKPT-RECORD
+005610         THRU 1220-LOAD-ONE-CKPT-RECORD-EXIT
+005620         UNTIL WS-CKPT-EOF
+005630
+005640     CLOSE PT-CKPT-FILE
+005650     .
+005660
+005670 1200-CHECK-PRIOR-CKPT-EXIT.
+005680     EXIT.
+005690
+005700*****************************************************************
+005710 1210-READ-NEXT-CKPT.
+005720*****************************************************************
+005730     READ PT-CKPT-FILE
+005740         AT END
+005750             MOVE "Y" TO WS-CKPT-EOF-SW
+005760             GO TO 1210-READ-NEXT-CKPT-EXIT
+005770     END-READ
+005780     MOVE "Y" TO WS-RESTARTED-SW
+005790     .
+005800
+005810 1210-READ-NEXT-CKPT-EXIT.
+005820     EXIT.
+005830
+005840*****************************************************************
+005850 1220-LOAD-ONE-CKPT-RECORD.
+005860*****************************************************************
+005870     IF PT-CKPT-RULE-DONE
+005880         IF WS-DONE-RULE-COUNT < 50
+005890             ADD 1 TO WS-DONE-RULE-COUNT
+005900             SET WS-DONE-IDX TO WS-DONE-RULE-COUNT
+005910             MOVE PT-CKPT-RULE-ID TO WS-DONE-RULE-ID (WS-DONE-IDX)
+005920             MOVE PT-CKPT-SCANNED-COUNT
+005930                 TO WS-DONE-SCANNED-COUNT (WS-DONE-IDX)
+005940             MOVE PT-CKPT-PRIME-COUNT
+005950                 TO WS-DONE-PRIME-COUNT (WS-DONE-IDX)
+005960             MOVE PT-CKPT-FLAGGED-COUNT
+005970                 TO WS-DONE-FLAGGED-COUNT (WS-DONE-IDX)
+005980         ELSE
+005990             IF NOT WS-DONE-CAP-WARNED
+006000                 DISPLAY "PRIME-TROUBLES - MORE THAN 50 RULES "
+006010                     "COMPLETED, CHECKPOINT TABLE FULL, "
+006020                     "RESTART MAY RESCAN SOME RULES"
+006030                 MOVE "Y" TO WS-DONE-CAP-WARNED-SW
+006040             END-IF
+006050         END-IF
+006060     ELSE
+006070         MOVE PT-CKPT-RULE-ID TO WS-CKPT-INFLIGHT-RULE-ID
+006080         MOVE PT-CKPT-X       TO WS-CKPT-INFLIGHT-X
+006090         MOVE PT-CKPT-SCANNED-COUNT
+006100             TO WS-CKPT-INFLIGHT-SCANNED-COUNT
+006110         MOVE PT-CKPT-PRIME-COUNT
+006120             TO WS-CKPT-INFLIGHT-PRIME-COUNT
+006130         MOVE PT-CKPT-FLAGGED-COUNT
+006140             TO WS-CKPT-INFLIGHT-FLAGGED-COUNT
+006150         MOVE "Y" TO WS-CKPT-INFLIGHT-SW
+006160     END-IF
+006170     PERFORM 1210-READ-NEXT-CKPT THRU 1210-READ-NEXT-CKPT-EXIT
+006180     .
+006190
+006200 1220-LOAD-ONE-CKPT-RECORD-EXIT.
+006210     EXIT.
+006220
+006230*****************************************************************
+006240 1800-PROCESS-RULE.
+006250*****************************************************************
+006260     MOVE PT-RULE-ID     TO WS-RULE-ID
+006270     MOVE PT-RULE-LOW    TO WS-RULE-LOW
+006280     MOVE PT-RULE-HIGH   TO WS-RULE-HIGH
+006290     MOVE PT-RULE-MULT   TO WS-RULE-MULT
+006300     MOVE PT-RULE-MOD    TO WS-RULE-MOD
+006310     MOVE PT-RULE-TARGET TO WS-RULE-TARGET
+006320     MOVE PT-RULE-LABEL  TO WS-RULE-LABEL
+006330
+006340     PERFORM 1350-VALIDATE-RULE THRU 1350-VALIDATE-RULE-EXIT
+006350     IF NOT WS-RULE-VALID
+006360         PERFORM 1360-WRITE-REJECT THRU 1360-WRITE-REJECT-EXIT
+006370         ADD 1 TO WS-TOTAL-REJECT-COUNT
+006380     ELSE
+006390         PERFORM 1300-READ-CKPT THRU 1300-READ-CKPT-EXIT
+006400         PERFORM 1700-PRIOR-HIST THRU 1700-PRIOR-HIST-EXIT
+006410         PERFORM 2700-WRITE-REPORT-HEADER
+006420             THRU 2700-WRITE-REPORT-HEADER-EXIT
+006430
+006440         MOVE 0 TO WS-CURRENT-COUNT
+006450         MOVE "N" TO WS-CURRENT-CAP-WARNED-SW
+006460         MOVE WS-RECOVERED-SCANNED-COUNT TO WS-RULE-SCANNED-COUNT
+006470         MOVE WS-RECOVERED-PRIME-COUNT   TO WS-RULE-PRIME-COUNT
+006480         MOVE WS-RECOVERED-FLAGGED-COUNT TO WS-RULE-FLAGGED-COUNT
+006490
+006500         PERFORM VARYING WS-X FROM WS-RESUME-X BY 1
+006510             UNTIL WS-X > WS-RULE-HIGH
+006520             ADD 1 TO WS-RULE-SCANNED-COUNT
+006530             PERFORM 2000-CHECK-PRIME THRU 2000-CHECK-PRIME-EXIT
+006540             IF WS-IS-PRIME = 1
+006550                 ADD 1 TO WS-RULE-PRIME-COUNT
+006560                 PERFORM 2500-APPLY-FORMULA
+006570                     THRU 2500-APPLY-FORMULA-EXIT
+006580                 IF WS-FORMULA-REM = WS-RULE-TARGET
+006590                     ADD 1 TO WS-RULE-FLAGGED-COUNT
+006600                     PERFORM 2750-WRITE-DETAIL-LINE
+006610                         THRU 2750-WRITE-DETAIL-LINE-EXIT
+006620                 END-IF
+006630             END-IF
+006640             DIVIDE WS-X BY WS-CKPT-INTERVAL
+006650                 GIVING WS-CKPT-REMAINDER
+006660                 REMAINDER WS-CKPT-REMAINDER
+006670             IF WS-CKPT-REMAINDER = 0
+006680                 PERFORM 2600-WRITE-CKPT THRU 2600-WRITE-CKPT-EXIT
+006690             END-IF
+006700         END-PERFORM
+006710
+006720         IF NOT WS-RULE-ALREADY-DONE
+006730             PERFORM 2650-MARK-RULE-DONE
+006740                 THRU 2650-MARK-RULE-DONE-EXIT
+006750         END-IF
+006760         PERFORM 2780-WRITE-RULE-SUBTOTAL
+006770             THRU 2780-WRITE-RULE-SUBTOTAL-EXIT
+006780         IF WS-RULE-RESUMED
+006790             DISPLAY "PRIME-TROUBLES - RULE " WS-RULE-ID
+006800                 " RESUMED FROM CHECKPOINT, RECONCILIATION "
+006810                 "VS PRIOR RUN SKIPPED FOR THIS RULE"
+006820         ELSE
+006830             PERFORM 3000-RECON-HIST THRU 3000-RECON-HIST-EXIT
+006840         END-IF
+006850
+006860         ADD 1 TO WS-TOTAL-RULES-COUNT
+006870         ADD WS-RULE-SCANNED-COUNT TO WS-TOTAL-SCANNED-COUNT
+006880         ADD WS-RULE-PRIME-COUNT   TO WS-TOTAL-PRIME-COUNT
+006890         ADD WS-RULE-FLAGGED-COUNT TO WS-TOTAL-FLAGGED-COUNT
+006900     END-IF
+006910
+006920     PERFORM 1900-READ-NEXT-RULE THRU 1900-READ-NEXT-RULE-EXIT
+006930     .
+006940
+006950 1800-PROCESS-RULE-EXIT.
+006960     EXIT.
+006970
+006980*****************************************************************
+006990 1900-READ-NEXT-RULE.
+007000*****************************************************************
+007010     READ PT-RULES-FILE
+007020         AT END
+007030             MOVE "Y" TO WS-EOF-SW
+007040     END-READ
+007050     .
+007060
+007070 1900-READ-NEXT-RULE-EXIT.
+007080     EXIT.
+007090
+007100*****************************************************************
+007110 1350-VALIDATE-RULE.
+007120*****************************************************************
+007130     MOVE "Y" TO WS-RULE-VALID-SW
+007140     MOVE ZERO TO WS-REJECT-REASON-CODE
+007150     MOVE SPACES TO WS-REJECT-REASON-TEXT
+007160
+007170     IF WS-RULE-LOW > WS-RULE-HIGH
+007180         MOVE "N" TO WS-RULE-VALID-SW
+007190         MOVE 01 TO WS-REJECT-REASON-CODE
+007200         MOVE "LOW BOUND GREATER THAN HIGH"
+007210             TO WS-REJECT-REASON-TEXT
+007220         GO TO 1350-VALIDATE-RULE-EXIT
+007230     END-IF
+007240
+007250     IF WS-RULE-MOD <= 0
+007260         MOVE "N" TO WS-RULE-VALID-SW
+007270         MOVE 02 TO WS-REJECT-REASON-CODE
+007280         MOVE "MODULUS MUST BE POSITIVE"
+007290             TO WS-REJECT-REASON-TEXT
+007300         GO TO 1350-VALIDATE-RULE-EXIT
+007310     END-IF
+007320
+007330     IF WS-RULE-MULT <= 0
+007340         MOVE "N" TO WS-RULE-VALID-SW
+007350         MOVE 03 TO WS-REJECT-REASON-CODE
+007360         MOVE "MULTIPLIER MUST BE POSITIVE"
+007370             TO WS-REJECT-REASON-TEXT
+007380         GO TO 1350-VALIDATE-RULE-EXIT
+007390     END-IF
+007400
+007410     IF WS-RULE-HIGH >= WS-SIEVE-MAX
+007420         MOVE "N" TO WS-RULE-VALID-SW
+007430         MOVE 04 TO WS-REJECT-REASON-CODE
+007440         MOVE "HIGH BOUND AT OR ABOVE SIEVE MAXIMUM"
+007450             TO WS-REJECT-REASON-TEXT
+007460         GO TO 1350-VALIDATE-RULE-EXIT
+007470     END-IF
+007480     .
+007490
+007500 1350-VALIDATE-RULE-EXIT.
+007510     EXIT.
+007520
+007530*****************************************************************
+007540 1360-WRITE-REJECT.
+007550*****************************************************************
+007560     IF NOT WS-REJECT-OPEN
+007570         OPEN OUTPUT PT-REJECT-FILE
+007580         IF WS-REJECT-STATUS NOT = "00"
+007590             DISPLAY "PRIME-TROUBLES - UNABLE TO OPEN PTREJECT, "
+007600                 "STATUS = " WS-REJECT-STATUS
+007610             GO TO 1360-WRITE-REJECT-EXIT
+007620         END-IF
+007630         MOVE "Y" TO WS-REJECT-OPEN-SW
+007640     END-IF
+007650
+007660     MOVE SPACES TO PT-REJECT-RECORD
+007670     MOVE WS-RULE-ID            TO PT-REJ-RULE-ID
+007680     MOVE WS-RULE-LOW           TO PT-REJ-LOW
+007690     MOVE WS-RULE-HIGH          TO PT-REJ-HIGH
+007700     MOVE WS-RULE-MULT          TO PT-REJ-MULT
+007710     MOVE WS-RULE-MOD           TO PT-REJ-MOD
+007720     MOVE WS-RULE-TARGET        TO PT-REJ-TARGET
+007730     MOVE WS-REJECT-REASON-CODE TO PT-REJ-REASON-CODE
+007740     MOVE WS-REJECT-REASON-TEXT TO PT-REJ-REASON-TEXT
+007750     WRITE PT-REJECT-RECORD
+007760
+007770     DISPLAY "PRIME-TROUBLES - RULE " WS-RULE-ID " REJECTED, "
+007780         "REASON " WS-REJECT-REASON-CODE " - "
+007790         WS-REJECT-REASON-TEXT
+007800     .
+007810
+007820 1360-WRITE-REJECT-EXIT.
+007830     EXIT.
+007840
+007850*****************************************************************
+007860 1300-READ-CKPT.
+007870*****************************************************************
+007880     MOVE WS-RULE-LOW TO WS-RESUME-X
+007890     MOVE "N" TO WS-RULE-ALREADY-DONE-SW
+007900     MOVE "N" TO WS-RULE-RESUMED-SW
+007910     MOVE 0 TO WS-RECOVERED-SCANNED-COUNT
+007920     MOVE 0 TO WS-RECOVERED-PRIME-COUNT
+007930     MOVE 0 TO WS-RECOVERED-FLAGGED-COUNT
+007940
+007950     PERFORM 1310-CHECK-RULE-DONE THRU 1310-CHECK-RULE-DONE-EXIT
+007960         VARYING WS-DONE-IDX FROM 1 BY 1
+007970         UNTIL WS-DONE-IDX > WS-DONE-RULE-COUNT
+007980
+007990     IF WS-RULE-ALREADY-DONE
+008000         MOVE "Y" TO WS-RULE-RESUMED-SW
+008010         ADD 1 TO WS-RULE-HIGH GIVING WS-RESUME-X
+008020         GO TO 1300-READ-CKPT-EXIT
+008030     END-IF
+008040
+008050     IF WS-CKPT-INFLIGHT-PRESENT
+008060         AND WS-CKPT-INFLIGHT-RULE-ID = WS-RULE-ID
+008070         MOVE "Y" TO WS-RULE-RESUMED-SW
+008080         MOVE WS-CKPT-INFLIGHT-SCANNED-COUNT
+008090             TO WS-RECOVERED-SCANNED-COUNT
+008100         MOVE WS-CKPT-INFLIGHT-PRIME-COUNT
+008110             TO WS-RECOVERED-PRIME-COUNT
+008120         MOVE WS-CKPT-INFLIGHT-FLAGGED-COUNT
+008130             TO WS-RECOVERED-FLAGGED-COUNT
+008140         IF WS-CKPT-INFLIGHT-X < WS-RULE-HIGH
+008150             ADD 1 TO WS-CKPT-INFLIGHT-X GIVING WS-RESUME-X
+008160         ELSE
+008170             ADD 1 TO WS-RULE-HIGH GIVING WS-RESUME-X
+008180         END-IF
+008190     END-IF
+008200     .
+008210
+008220 1300-READ-CKPT-EXIT.
+008230     EXIT.
+008240
+008250*****************************************************************
+008260 1310-CHECK-RULE-DONE.
+008270*****************************************************************
+008280     IF WS-DONE-RULE-ID (WS-DONE-IDX) = WS-RULE-ID
+008290         MOVE "Y" TO WS-RULE-ALREADY-DONE-SW
+008300         MOVE WS-DONE-SCANNED-COUNT (WS-DONE-IDX)
+008310             TO WS-RECOVERED-SCANNED-COUNT
+008320         MOVE WS-DONE-PRIME-COUNT (WS-DONE-IDX)
+008330             TO WS-RECOVERED-PRIME-COUNT
+008340         MOVE WS-DONE-FLAGGED-COUNT (WS-DONE-IDX)
+008350             TO WS-RECOVERED-FLAGGED-COUNT
+008360     END-IF
+008370     .
+008380
+008390 1310-CHECK-RULE-DONE-EXIT.
+008400     EXIT.
+008410
+008420*****************************************************************
+008430 1700-PRIOR-HIST.
+008440*****************************************************************
+008450     MOVE 0 TO WS-PRIOR-COUNT
+008460
+008470     IF NOT WS-HSTPRV-OPEN
+008480         GO TO 1700-PRIOR-HIST-EXIT
+008490     END-IF
+008500
+008510     IF NOT WS-HSTPRV-PRIMED AND NOT WS-HSTPRV-EOF
+008520         PERFORM 1750-READ-NEXT-PRIOR
+008530     END-IF
+008540
+008550     PERFORM 1760-COLLECT-PRIOR-FOR-RULE
+008560         UNTIL WS-HSTPRV-EOF
+008570         OR PT-HSTPRV-RULE-ID > WS-RULE-ID
+008580         OR WS-PRIOR-COUNT >= 2000
+008590
+008600     IF WS-PRIOR-COUNT >= 2000
+008610         DISPLAY "PRIME-TROUBLES - RULE " WS-RULE-ID " PRIOR-RUN "
+008620             "HISTORY EXCEEDS " WS-PRIOR-COUNT
+008630             " ENTRIES, RECONCILIATION MAY BE INCOMPLETE"
+008640     END-IF
+008650
+008660 1700-PRIOR-HIST-EXIT.
+008670     EXIT.
+008680
+008690*****************************************************************
+008700 1750-READ-NEXT-PRIOR.
+008710*****************************************************************
+008720     READ PT-HSTPRV-FILE
+008730         AT END
+008740             MOVE "Y" TO WS-HSTPRV-EOF-SW
+008750             MOVE "N" TO WS-HSTPRV-PRIMED-SW
+008760             EXIT PARAGRAPH
+008770     END-READ
+008780     MOVE "Y" TO WS-HSTPRV-PRIMED-SW
+008790     .
+008800
+008810*****************************************************************
+008820 1760-COLLECT-PRIOR-FOR-RULE.
+008830*****************************************************************
+008840     IF PT-HSTPRV-RULE-ID = WS-RULE-ID
+008850         ADD 1 TO WS-PRIOR-COUNT
+008860         SET WS-PRIOR-IDX TO WS-PRIOR-COUNT
+008870         MOVE PT-HSTPRV-X TO WS-PRIOR-X (WS-PRIOR-IDX)
+008880         MOVE "N" TO WS-PRIOR-MATCHED (WS-PRIOR-IDX)
+008890     END-IF
+008900     MOVE "N" TO WS-HSTPRV-PRIMED-SW
+008910     PERFORM 1750-READ-NEXT-PRIOR
+008920     .
+008930
+008940*****************************************************************
+008950 2000-CHECK-PRIME.
+008960*****************************************************************
+008970     MOVE 0 TO WS-IS-PRIME
+008980
+008990     IF WS-X < 1 OR WS-X > WS-SIEVE-MAX
+009000         GO TO 2000-CHECK-PRIME-EXIT
+009010     END-IF
+009020
+009030     SET WS-SIEVE-IDX TO WS-X
+009040     MOVE WS-SIEVE-FLAG (WS-SIEVE-IDX) TO WS-IS-PRIME
+009050     .
+009060
+009070 2000-CHECK-PRIME-EXIT.
+009080     EXIT.
+009090
+009100*****************************************************************
+009110 2500-APPLY-FORMULA.
+009120*****************************************************************
+009130     COMPUTE WS-FORMULA-VAL =
+009140         (WS-RULE-MULT * WS-X) - 1
+009150     DIVIDE WS-FORMULA-VAL BY WS-RULE-MOD
+009160         GIVING WS-FORMULA-VAL
+009170         REMAINDER WS-FORMULA-REM
+009180
+009190 2500-APPLY-FORMULA-EXIT.
+009200     EXIT.
+009210
+009220*****************************************************************
+009230 2600-WRITE-CKPT.
+009240*****************************************************************
+009250     MOVE WS-RULE-ID TO WS-CKPT-INFLIGHT-RULE-ID
+009260     MOVE WS-X       TO WS-CKPT-INFLIGHT-X
+009270     MOVE WS-RULE-SCANNED-COUNT TO WS-CKPT-INFLIGHT-SCANNED-COUNT
+009280     MOVE WS-RULE-PRIME-COUNT   TO WS-CKPT-INFLIGHT-PRIME-COUNT
+009290     MOVE WS-RULE-FLAGGED-COUNT TO WS-CKPT-INFLIGHT-FLAGGED-COUNT
+009300     MOVE "Y" TO WS-CKPT-INFLIGHT-SW
+009310     PERFORM 2610-REWRITE-CKPT-FILE
+009320         THRU 2610-REWRITE-CKPT-FILE-EXIT
+009330     .
+009340
+009350 2600-WRITE-CKPT-EXIT.
+009360     EXIT.
+009370
+009380*****************************************************************
+009390 2610-REWRITE-CKPT-FILE.
+009400*****************************************************************
+009410     OPEN OUTPUT PT-CKPT-FILE
+009420     IF WS-CKPT-STATUS NOT = "00"
+009430         GO TO 2610-REWRITE-CKPT-FILE-EXIT
+009440     END-IF
+009450
+009460     PERFORM 2620-WRITE-ONE-DONE-MARKER
+009470         THRU 2620-WRITE-ONE-DONE-MARKER-EXIT
+009480         VARYING WS-DONE-IDX FROM 1 BY 1
+009490         UNTIL WS-DONE-IDX > WS-DONE-RULE-COUNT
+009500
+009510     IF WS-CKPT-INFLIGHT-PRESENT
+009520         MOVE SPACES TO PT-CHECKPOINT-RECORD
+009530         MOVE "I" TO PT-CKPT-TYPE
+009540         MOVE WS-CKPT-INFLIGHT-RULE-ID TO PT-CKPT-RULE-ID
+009550         MOVE WS-CKPT-INFLIGHT-X       TO PT-CKPT-X
+009560         MOVE WS-CKPT-INFLIGHT-SCANNED-COUNT
+009570             TO PT-CKPT-SCANNED-COUNT
+009580         MOVE WS-CKPT-INFLIGHT-PRIME-COUNT
+009590             TO PT-CKPT-PRIME-COUNT
+009600         MOVE WS-CKPT-INFLIGHT-FLAGGED-COUNT
+009610             TO PT-CKPT-FLAGGED-COUNT
+009620         WRITE PT-CHECKPOINT-RECORD
+009630     END-IF
+009640
+009650     CLOSE PT-CKPT-FILE
+009660     .
+009670
+009680 2610-REWRITE-CKPT-FILE-EXIT.
+009690     EXIT.
+009700
+009710*****************************************************************
+009720 2620-WRITE-ONE-DONE-MARKER.
+009730*****************************************************************
+009740     MOVE SPACES TO PT-CHECKPOINT-RECORD
+009750     MOVE "D" TO PT-CKPT-TYPE
+009760     MOVE WS-DONE-RULE-ID (WS-DONE-IDX) TO PT-CKPT-RULE-ID
+009770     MOVE 0 TO PT-CKPT-X
+009780     MOVE WS-DONE-SCANNED-COUNT (WS-DONE-IDX)
+009790         TO PT-CKPT-SCANNED-COUNT
+009800     MOVE WS-DONE-PRIME-COUNT (WS-DONE-IDX)
+009810         TO PT-CKPT-PRIME-COUNT
+009820     MOVE WS-DONE-FLAGGED-COUNT (WS-DONE-IDX)
+009830         TO PT-CKPT-FLAGGED-COUNT
+009840     WRITE PT-CHECKPOINT-RECORD
+009850     .
+009860
+009870 2620-WRITE-ONE-DONE-MARKER-EXIT.
+009880     EXIT.
+009890
+009900*****************************************************************
+009910 2650-MARK-RULE-DONE.
+009920*****************************************************************
+009930     IF WS-DONE-RULE-COUNT < 50
+009940         ADD 1 TO WS-DONE-RULE-COUNT
+009950         SET WS-DONE-IDX TO WS-DONE-RULE-COUNT
+009960         MOVE WS-RULE-ID TO WS-DONE-RULE-ID (WS-DONE-IDX)
+009970         MOVE WS-RULE-SCANNED-COUNT
+009980             TO WS-DONE-SCANNED-COUNT (WS-DONE-IDX)
+009990         MOVE WS-RULE-PRIME-COUNT
+010000             TO WS-DONE-PRIME-COUNT (WS-DONE-IDX)
+010010         MOVE WS-RULE-FLAGGED-COUNT
+010020             TO WS-DONE-FLAGGED-COUNT (WS-DONE-IDX)
+010030     ELSE
+010040         IF NOT WS-DONE-CAP-WARNED
+010050             DISPLAY "PRIME-TROUBLES - MORE THAN 50 RULES "
+010060                 "COMPLETED, CHECKPOINT TABLE FULL, "
+010070                 "RESTART MAY RESCAN SOME RULES"
+010080             MOVE "Y" TO WS-DONE-CAP-WARNED-SW
+010090         END-IF
+010100     END-IF
+010110     MOVE "N" TO WS-CKPT-INFLIGHT-SW
+010120     PERFORM 2610-REWRITE-CKPT-FILE
+010130     THRU 2610-REWRITE-CKPT-FILE-EXIT
+010140     .
+010150
+010160 2650-MARK-RULE-DONE-EXIT.
+010170     EXIT.
+010180
+010190*****************************************************************
+010200 2660-CLEAR-ALL-CKPT.
+010210*****************************************************************
+010220     OPEN OUTPUT PT-CKPT-FILE
+010230     IF WS-CKPT-STATUS = "00"
+010240         CLOSE PT-CKPT-FILE
+010250     END-IF
+010260     .
+010270
+010280 2660-CLEAR-ALL-CKPT-EXIT.
+010290     EXIT.
+010300
+010310*****************************************************************
+010320 2700-WRITE-REPORT-HEADER.
+010330*****************************************************************
+010340     ADD 1 TO WS-PAGE-NO
+010350     MOVE ZERO TO WS-LINE-NO
+010360
+010370     MOVE WS-RUN-DATE-PR TO HDR1-RUN-DATE
+010380     MOVE WS-PAGE-NO     TO HDR1-PAGE-NO
+010390     MOVE WS-RULE-ID     TO HDR2-RULE-ID
+010400     MOVE WS-RULE-LABEL  TO HDR2-RULE-LABEL
+010410     MOVE WS-RUN-TIME-PR TO HDR2-RUN-TIME
+010420
+010430     WRITE PT-REPORT-LINE FROM WS-HDR-LINE-1
+010440     MOVE SPACES TO PT-REPORT-LINE
+010450     WRITE PT-REPORT-LINE
+010460     WRITE PT-REPORT-LINE FROM WS-HDR-LINE-2
+010470     MOVE SPACES TO PT-REPORT-LINE
+010480     WRITE PT-REPORT-LINE
+010490     WRITE PT-REPORT-LINE FROM WS-HDR-LINE-3
+010500
+010510     ADD 5 TO WS-LINE-NO
+010520
+010530 2700-WRITE-REPORT-HEADER-EXIT.
+010540     EXIT.
+010550
+010560*****************************************************************
+010570 2750-WRITE-DETAIL-LINE.
+010580*****************************************************************
+010590     IF WS-LINE-NO >= WS-LINES-PER-PAGE
+010600         PERFORM 2700-WRITE-REPORT-HEADER
+010610             THRU 2700-WRITE-REPORT-HEADER-EXIT
+010620     END-IF
+010630
+010640     MOVE WS-X TO DTL-VALUE
+010650     WRITE PT-REPORT-LINE FROM WS-DETAIL-LINE
+010660     ADD 1 TO WS-LINE-NO
+010670
+010680     IF WS-CURRENT-COUNT < 2000
+010690         ADD 1 TO WS-CURRENT-COUNT
+010700         SET WS-CURRENT-IDX TO WS-CURRENT-COUNT
+010710         MOVE WS-X TO WS-CURRENT-X (WS-CURRENT-IDX)
+010720     ELSE
+010730         IF NOT WS-CURRENT-CAP-WARNED
+010740             DISPLAY "PRIME-TROUBLES - RULE " WS-RULE-ID
+010750                 " FLAGGED VALUES EXCEED 2000, "
+010760                 "RECONCILIATION MAY BE INCOMPLETE"
+010770             MOVE "Y" TO WS-CURRENT-CAP-WARNED-SW
+010780         END-IF
+010790     END-IF
+010800
+010810     IF WS-HSTCUR-OPEN
+010820         MOVE SPACES      TO PT-HSTCUR-RECORD
+010830         MOVE WS-RULE-ID TO PT-HSTCUR-RULE-ID
+010840         MOVE WS-X       TO PT-HSTCUR-X
+010850         MOVE WS-RUN-DATE TO PT-HSTCUR-RUN-DATE
+010860         WRITE PT-HSTCUR-RECORD
+010870             INVALID KEY
+010880                 CONTINUE
+010890         END-WRITE
+010900     END-IF
+010910
+010920     IF WS-EXTRACT-OPEN
+010930         MOVE SPACES       TO PT-EXTRACT-RECORD
+010940         MOVE WS-RULE-ID   TO PT-EXT-RULE-ID
+010950         MOVE WS-X         TO PT-EXT-X
+010960         MOVE WS-RUN-DATE  TO PT-EXT-RUN-DATE
+010970         WRITE PT-EXTRACT-RECORD
+010980     END-IF
+010990 2750-WRITE-DETAIL-LINE-EXIT.
+011000     EXIT.
+011010
+011020*****************************************************************
+011030 2780-WRITE-RULE-SUBTOTAL.
+011040*****************************************************************
+011050     MOVE SPACES TO PT-REPORT-LINE
+011060     WRITE PT-REPORT-LINE
+011070     MOVE WS-RULE-SCANNED-COUNT TO SUBT-SCANNED
+011080     MOVE WS-RULE-PRIME-COUNT   TO SUBT-PRIMES
+011090     MOVE WS-RULE-FLAGGED-COUNT TO SUBT-FLAGGED
+011100     WRITE PT-REPORT-LINE FROM WS-SUBTOTAL-LINE
+011110     ADD 2 TO WS-LINE-NO
+011120
+011130 2780-WRITE-RULE-SUBTOTAL-EXIT.
+011140     EXIT.
+011150
+011160*****************************************************************
+011170 3000-RECON-HIST.
+011180*****************************************************************
+011190     MOVE 0 TO WS-NEW-COUNT
+011200     MOVE 0 TO WS-DROPPED-COUNT
+011210
+011220     PERFORM 3100-MARK-NEW-VALUES
+011230         VARYING WS-CURRENT-IDX FROM 1 BY 1
+011240         UNTIL WS-CURRENT-IDX > WS-CURRENT-COUNT
+011250
+011260     PERFORM 3200-MARK-DROPPED-VALUES
+011270         VARYING WS-PRIOR-IDX FROM 1 BY 1
+011280         UNTIL WS-PRIOR-IDX > WS-PRIOR-COUNT
+011290
+011300     IF WS-NEW-COUNT > 0 OR WS-DROPPED-COUNT > 0
+011310         PERFORM 3300-WRITE-RECONCILE-HEADING
+011320             THRU 3300-WRITE-RECONCILE-HEADING-EXIT
+011330         PERFORM 3400-PRINT-NEW-VALUES
+011340             VARYING WS-CURRENT-IDX FROM 1 BY 1
+011350             UNTIL WS-CURRENT-IDX > WS-CURRENT-COUNT
+011360         PERFORM 3500-PRINT-DROPPED-VALUES
+011370             VARYING WS-PRIOR-IDX FROM 1 BY 1
+011380             UNTIL WS-PRIOR-IDX > WS-PRIOR-COUNT
+011390     END-IF
+011400
+011410 3000-RECON-HIST-EXIT.
+011420     EXIT.
+011430
+011440*****************************************************************
+011450 3100-MARK-NEW-VALUES.
+011460*****************************************************************
+011470     MOVE "N" TO WS-FOUND-SW
+011480
+011490     PERFORM 3110-SEARCH-PRIOR
+011500         VARYING WS-PRIOR-IDX FROM 1 BY 1
+011510         UNTIL WS-PRIOR-IDX > WS-PRIOR-COUNT
+011520
+011530     IF NOT WS-FOUND
+011540         ADD 1 TO WS-NEW-COUNT
+011550         MOVE "Y" TO WS-CURRENT-NEW-SW (WS-CURRENT-IDX)
+011560     END-IF
+011570     .
+011580
+011590*****************************************************************
+011600 3110-SEARCH-PRIOR.
+011610*****************************************************************
+011620     IF WS-PRIOR-X (WS-PRIOR-IDX) = WS-CURRENT-X (WS-CURRENT-IDX)
+011630         MOVE "Y" TO WS-FOUND-SW
+011640     END-IF
+011650     .
+011660
+011670*****************************************************************
+011680 3200-MARK-DROPPED-VALUES.
+011690*****************************************************************
+011700     MOVE "N" TO WS-FOUND-SW
+011710     PERFORM 3210-SEARCH-CURRENT
+011720         VARYING WS-CURRENT-IDX FROM 1 BY 1
+011730         UNTIL WS-CURRENT-IDX > WS-CURRENT-COUNT
+011740
+011750     IF WS-FOUND
+011760         MOVE "Y" TO WS-PRIOR-MATCHED (WS-PRIOR-IDX)
+011770     ELSE
+011780         ADD 1 TO WS-DROPPED-COUNT
+011790     END-IF
+011800     .
+011810*****************************************************************
+011820 3210-SEARCH-CURRENT.
+011830*****************************************************************
+011840     IF WS-CURRENT-X (WS-CURRENT-IDX) = WS-PRIOR-X (WS-PRIOR-IDX)
+011850         MOVE "Y" TO WS-FOUND-SW
+011860     END-IF
+011870     .
+011880
+011890*****************************************************************
+011900 3300-WRITE-RECONCILE-HEADING.
+011910*****************************************************************
+011920     MOVE SPACES TO PT-REPORT-LINE
+011930     WRITE PT-REPORT-LINE
+011940     MOVE SPACES TO WS-RECON-LINE
+011950     MOVE "RECONCILIATION VS PRIOR RUN:" TO RECON-TEXT
+011960     WRITE PT-REPORT-LINE FROM WS-RECON-LINE
+011970     ADD 2 TO WS-LINE-NO
+011980
+011990 3300-WRITE-RECONCILE-HEADING-EXIT.
+012000     EXIT.
+012010
+012020*****************************************************************
+012030 3400-PRINT-NEW-VALUES.
+012040*****************************************************************
+012050     IF WS-CURRENT-NEW-SW (WS-CURRENT-IDX) = "Y"
+012060         MOVE "NEWLY FLAGGED:" TO RECON-TEXT
+012070         MOVE WS-CURRENT-X (WS-CURRENT-IDX) TO RECON-VALUE
+012080         WRITE PT-REPORT-LINE FROM WS-RECON-LINE
+012090         ADD 1 TO WS-LINE-NO
+012100     END-IF
+012110     .
+012120
+012130*****************************************************************
+012140 3500-PRINT-DROPPED-VALUES.
+012150*****************************************************************
+012160     IF WS-PRIOR-MATCHED (WS-PRIOR-IDX) NOT = "Y"
+012170         MOVE "DROPPED:" TO RECON-TEXT
+012180         MOVE WS-PRIOR-X (WS-PRIOR-IDX) TO RECON-VALUE
+012190         WRITE PT-REPORT-LINE FROM WS-RECON-LINE
+012200         ADD 1 TO WS-LINE-NO
+012210     END-IF
+012220     .
+012230
+012240*****************************************************************
+012250 8000-WRITE-TRAILER.
+012260*****************************************************************
+012270     IF NOT WS-REPORT-OPEN
+012280         GO TO 8000-WRITE-TRAILER-EXIT
+012290     END-IF
+012300
+012310     MOVE SPACES TO PT-REPORT-LINE
+012320     WRITE PT-REPORT-LINE
+012330
+012340     MOVE WS-RUN-DATE-PR        TO TRL1-RUN-DATE
+012350     MOVE WS-RUN-TIME-PR        TO TRL1-RUN-TIME
+012360     WRITE PT-REPORT-LINE FROM WS-TRAILER-LINE-1
+012370
+012380     MOVE WS-TOTAL-RULES-COUNT  TO TRL2-RULES-READ
+012390     MOVE WS-TOTAL-REJECT-COUNT TO TRL2-RULES-REJ
+012400     WRITE PT-REPORT-LINE FROM WS-TRAILER-LINE-2
+012410
+012420     MOVE WS-TOTAL-SCANNED-COUNT TO TRL3-SCANNED
+012430     MOVE WS-TOTAL-PRIME-COUNT   TO TRL3-PRIMES
+012440     MOVE WS-TOTAL-FLAGGED-COUNT TO TRL3-FLAGGED
+012450     WRITE PT-REPORT-LINE FROM WS-TRAILER-LINE-3
+012460     .
+012470
+012480 8000-WRITE-TRAILER-EXIT.
+012490     EXIT.
+012500
+012510*****************************************************************
+012520 9000-TERMINATE.
+012530*****************************************************************
+012540     IF WS-RULES-OPEN
+012550         CLOSE PT-RULES-FILE
+012560     END-IF
+012570     IF WS-REPORT-OPEN
+012580         CLOSE PT-REPORT-FILE
+012590     END-IF
+012600     IF WS-HSTPRV-OPEN
+012610         CLOSE PT-HSTPRV-FILE
+012620     END-IF
+012630     IF WS-HSTCUR-OPEN
+012640         CLOSE PT-HSTCUR-FILE
+012650     END-IF
+012660     IF WS-REJECT-OPEN
+012670         CLOSE PT-REJECT-FILE
+012680     END-IF
+012690     IF WS-EXTRACT-OPEN
+012700         CLOSE PT-EXTRACT-FILE
+012710     END-IF
+012720
+012730 9000-TERMINATE-EXIT.
+012740     EXIT.
