@@ -0,0 +1,492 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PTMAINT.
+000030 AUTHOR.        D L KOVACS.
+000040 INSTALLATION.  OPERATIONS SUPPORT - ONLINE.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  PTMAINT                                                      *
+000090*                                                                *
+000100*  ONLINE MAINTENANCE SCREEN FOR THE PTRULES CONTROL FILE THAT  *
+000110*  DRIVES PRIME-TROUBLES. LETS AN AUTHORIZED OPERATOR REVIEW     *
+000120*  AND CHANGE THE LOW/HIGH SCAN BOUNDS AND THE MULTIPLIER/       *
+000130*  MODULUS/TARGET-REMAINDER FORMULA FOR EACH RULE WITHOUT        *
+000140*  GOING THROUGH A PROGRAMMER OR A RECOMPILE. CHANGES ARE NOT    *
+000150*  WRITTEN BACK TO PTRULES UNTIL THE OPERATOR SAVES, AND TAKE    *
+000160*  EFFECT ON THE NEXT PRIME-TROUBLES BATCH RUN.                  *
+000170*                                                                *
+000180*  PRIME-TROUBLES' OWN 1350-VALIDATE-RULE STILL CHECKS EVERY     *
+000190*  RULE AT BATCH RUN TIME AND REJECTS ANYTHING UNFIT TO PTREJECT,*
+000200*  SO THIS SCREEN DOES NOT DUPLICATE THAT VALIDATION - IT ONLY   *
+000210*  CHECKS THAT A RULE ID WAS ENTERED BEFORE SAVING A RECORD.     *
+000220*                                                                *
+000230*  MODIFICATION HISTORY                                         *
+000240*  ----------------------                                       *
+000250*  DATE       INIT  DESCRIPTION                                 *
+000260*  2026-08-09 DLK   ORIGINAL VERSION - ONLINE PARAMETER MAINT    *
+000270*  2026-08-09 DLK   3500-SAVE-RULES NOW ACTUALLY ENFORCES THE    *
+000280*                   RULE-ID-ENTERED CHECK DESCRIBED ABOVE - IT   *
+000290*                   REJECTS THE SAVE INSTEAD OF WRITING A RULE   *
+000300*                   WITH A ZERO ID.                              *
+000310*****************************************************************
+000320
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.   IBM-370.
+000360 OBJECT-COMPUTER.   IBM-370.
+000370 SPECIAL-NAMES.
+000380     CRT STATUS IS WS-CRT-STATUS.
+000390
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT PT-RULES-FILE ASSIGN TO "PTRULES"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-RULES-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  PT-RULES-FILE
+000490     RECORDING MODE IS F.
+000500 COPY PTRULE01.
+000510
+000520 WORKING-STORAGE SECTION.
+000530*----------------------------------------------------------------
+000540*  FILE STATUS AND SWITCHES
+000550*----------------------------------------------------------------
+000560 01  WS-RULES-STATUS     PIC X(02) VALUE "00".
+000570 01  WS-CRT-STATUS       PIC 9(04) VALUE 0.
+000580 01  WS-SWITCHES.
+000590     05  WS-EOF-SW       PIC X(01) VALUE "N".
+000600         88  WS-EOF             VALUE "Y".
+000610     05  WS-DONE-SW      PIC X(01) VALUE "N".
+000620         88  WS-DONE            VALUE "Y".
+000630
+000640*----------------------------------------------------------------
+000650*  IN-MEMORY RULE TABLE - THE WHOLE PTRULES FILE IS LOADED AT    *
+000660*  START-UP, MAINTAINED HERE, AND REWRITTEN WHOLESALE ON SAVE    *
+000670*  SINCE PTRULES IS A SEQUENTIAL FILE WITH NO KEY TO REWRITE A   *
+000680*  SINGLE RECORD BY.                                             *
+000690*----------------------------------------------------------------
+000700 01  WS-RULE-TABLE.
+000710     05  WS-RULE-ENTRY OCCURS 50 TIMES
+000720                 INDEXED BY WS-RULE-IDX WS-RULE-IDX2.
+000730         10  WS-TAB-RULE-ID      PIC 9(03).
+000740         10  WS-TAB-LOW          PIC 9(05).
+000750         10  WS-TAB-HIGH         PIC 9(05).
+000760         10  WS-TAB-MULT         PIC S9(05).
+000770         10  WS-TAB-MOD          PIC S9(05).
+000780         10  WS-TAB-TARGET       PIC S9(05).
+000790         10  WS-TAB-LABEL        PIC X(20).
+000800
+000810 01  WS-RULE-COUNT       PIC 9(03) COMP VALUE 0.
+000820 01  WS-CURRENT-NO       PIC 9(03) COMP VALUE 0.
+000830 01  WS-SHIFT-NO         PIC 9(03) COMP VALUE 0.
+000840 01  WS-MAX-RULES        PIC 9(03) COMP VALUE 50.
+000850*----------------------------------------------------------------
+000860*  RULE-ID SORT WORK FIELDS - PTRULES MUST STAY IN ASCENDING    *
+000870*  RULE-ID ORDER SINCE PRIME-TROUBLES' OWN PRIOR-RUN HISTORY    *
+000880*  RECONCILIATION (1700-PRIOR-HIST) DEPENDS ON IT; A SAVE FROM  *
+000890*  THIS SCREEN RE-SORTS THE TABLE BEFORE REWRITING THE FILE SO  *
+000900*  AN OPERATOR CANNOT BREAK THAT ASSUMPTION BY ADDING A RULE    *
+000910*  OUT OF ORDER.                                                *
+000920*----------------------------------------------------------------
+000930 01  WS-SORT-I           PIC 9(03) COMP VALUE 0.
+000940 01  WS-SORT-J           PIC 9(03) COMP VALUE 0.
+000950 01  WS-SORT-LIMIT       PIC 9(03) COMP VALUE 0.
+000960 01  WS-SORT-TEMP-ENTRY.
+000970     05  WS-SORT-TEMP-RULE-ID    PIC 9(03).
+000980     05  WS-SORT-TEMP-LOW        PIC 9(05).
+000990     05  WS-SORT-TEMP-HIGH       PIC 9(05).
+001000     05  WS-SORT-TEMP-MULT       PIC S9(05).
+001010     05  WS-SORT-TEMP-MOD        PIC S9(05).
+001020     05  WS-SORT-TEMP-TARGET     PIC S9(05).
+001030     05  WS-SORT-TEMP-LABEL      PIC X(20).
+001040
+001050 01  WS-MISSING-ID-SW    PIC X(01) VALUE "N".
+001060     88  WS-MISSING-ID-FOUND    VALUE "Y".
+001070
+001080*----------------------------------------------------------------
+001090*  SCREEN WORK FIELDS - THE FIELDS THE OPERATOR ACTUALLY KEYS    *
+001100*  INTO. MOVED TO/FROM THE CURRENT TABLE ENTRY ON EACH COMMAND.  *
+001110*----------------------------------------------------------------
+001120 01  WS-SCR-RULE-ID      PIC 9(03).
+001130 01  WS-SCR-LOW          PIC 9(05).
+001140 01  WS-SCR-HIGH         PIC 9(05).
+001150 01  WS-SCR-MULT         PIC S9(05).
+001160 01  WS-SCR-MOD          PIC S9(05).
+001170 01  WS-SCR-TARGET       PIC S9(05).
+001180 01  WS-SCR-LABEL        PIC X(20).
+001190 01  WS-SCR-POSITION     PIC X(11).
+001200 01  WS-SCR-MESSAGE      PIC X(40) VALUE SPACES.
+001210 01  WS-COMMAND          PIC X(01).
+001220     88  WS-CMD-NEXT            VALUE "N" "n".
+001230     88  WS-CMD-PREV            VALUE "P" "p".
+001240     88  WS-CMD-ADD             VALUE "A" "a".
+001250     88  WS-CMD-DELETE          VALUE "D" "d".
+001260     88  WS-CMD-SAVE            VALUE "S" "s".
+001270     88  WS-CMD-EXIT            VALUE "X" "x".
+001280
+001290*----------------------------------------------------------------
+001300*  MAINTENANCE SCREEN                                           *
+001310*----------------------------------------------------------------
+001320 SCREEN SECTION.
+001330 01  WS-MAINT-SCREEN.
+001340     05  BLANK SCREEN.
+001350     05  LINE 1  COL 1  VALUE "PTMAINT - RULE MAINTENANCE".
+001360     05  LINE 2  COL 1  VALUE
+001370         "-----------------------------------------------------".
+001380     05  LINE 4  COL 1  VALUE "RECORD......:".
+001390     05  LINE 4  COL 15 PIC X(11) FROM WS-SCR-POSITION.
+001400     05  LINE 6  COL 1  VALUE "RULE ID.....:".
+001410     05  LINE 6  COL 15 PIC 9(03) USING WS-SCR-RULE-ID.
+001420     05  LINE 7  COL 1  VALUE "LOW BOUND...:".
+001430     05  LINE 7  COL 15 PIC 9(05) USING WS-SCR-LOW.
+001440     05  LINE 8  COL 1  VALUE "HIGH BOUND..:".
+001450     05  LINE 8  COL 15 PIC 9(05) USING WS-SCR-HIGH.
+001460     05  LINE 9  COL 1  VALUE "MULTIPLIER..:".
+001470     05  LINE 9  COL 15 PIC -9(5) USING WS-SCR-MULT.
+001480     05  LINE 10 COL 1  VALUE "MODULUS.....:".
+001490     05  LINE 10 COL 15 PIC -9(5) USING WS-SCR-MOD.
+001500     05  LINE 11 COL 1  VALUE "TARGET REM..:".
+001510     05  LINE 11 COL 15 PIC -9(5) USING WS-SCR-TARGET.
+001520     05  LINE 12 COL 1  VALUE "LABEL.......:".
+001530     05  LINE 12 COL 15 PIC X(20) USING WS-SCR-LABEL.
+001540     05  LINE 14 COL 1  VALUE
+001550         "N=NEXT P=PREV A=ADD D=DELETE S=SAVE X=EXIT".
+001560     05  LINE 16 COL 1  VALUE "MESSAGE.....:".
+001570     05  LINE 16 COL 15 PIC X(40) FROM WS-SCR-MESSAGE.
+001580     05  LINE 18 COL 1  VALUE "COMMAND.....:".
+001590     05  LINE 18 COL 15 PIC X(01) USING WS-COMMAND.
+001600
+001610 PROCEDURE DIVISION.
+001620*****************************************************************
+001630 0000-MAINLINE.
+001640*****************************************************************
+001650     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+001660     PERFORM 2000-MAINT-LOOP THRU 2000-MAINT-LOOP-EXIT
+001670         UNTIL WS-DONE
+001680     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001690     GOBACK
+001700     .
+001710*****************************************************************
+001720 1000-INITIALIZE.
+001730*****************************************************************
+001740     OPEN INPUT PT-RULES-FILE
+001750     IF WS-RULES-STATUS NOT = "00"
+001760         DISPLAY "PTMAINT - UNABLE TO OPEN PTRULES, STATUS = "
+001770             WS-RULES-STATUS
+001780         MOVE "Y" TO WS-DONE-SW
+001790         GO TO 1000-INITIALIZE-EXIT
+001800     END-IF
+001810
+001820     PERFORM 1100-LOAD-ONE-RULE THRU 1100-LOAD-ONE-RULE-EXIT
+001830         UNTIL WS-EOF
+001840     CLOSE PT-RULES-FILE
+001850
+001860     MOVE 1 TO WS-CURRENT-NO
+001870     PERFORM 2100-DISPLAY-CURRENT THRU 2100-DISPLAY-CURRENT-EXIT
+001880     .
+001890 1000-INITIALIZE-EXIT.
+001900     EXIT.
+001910*****************************************************************
+001920 1100-LOAD-ONE-RULE.
+001930*****************************************************************
+001940     READ PT-RULES-FILE
+001950         AT END
+001960             MOVE "Y" TO WS-EOF-SW
+001970             GO TO 1100-LOAD-ONE-RULE-EXIT
+001980     END-READ
+001990
+002000     IF WS-RULE-COUNT >= WS-MAX-RULES
+002010         GO TO 1100-LOAD-ONE-RULE-EXIT
+002020     END-IF
+002030
+002040     ADD 1 TO WS-RULE-COUNT
+002050     SET WS-RULE-IDX TO WS-RULE-COUNT
+002060     MOVE PT-RULE-ID     TO WS-TAB-RULE-ID (WS-RULE-IDX)
+002070     MOVE PT-RULE-LOW    TO WS-TAB-LOW     (WS-RULE-IDX)
+002080     MOVE PT-RULE-HIGH   TO WS-TAB-HIGH    (WS-RULE-IDX)
+002090     MOVE PT-RULE-MULT   TO WS-TAB-MULT    (WS-RULE-IDX)
+002100     MOVE PT-RULE-MOD    TO WS-TAB-MOD     (WS-RULE-IDX)
+002110     MOVE PT-RULE-TARGET TO WS-TAB-TARGET  (WS-RULE-IDX)
+002120     MOVE PT-RULE-LABEL  TO WS-TAB-LABEL   (WS-RULE-IDX)
+002130     .
+002140 1100-LOAD-ONE-RULE-EXIT.
+002150     EXIT.
+002160*****************************************************************
+002170 2000-MAINT-LOOP.
+002180*****************************************************************
+002190     PERFORM 2200-ACCEPT-COMMAND THRU 2200-ACCEPT-COMMAND-EXIT
+002200     PERFORM 2300-SAVE-SCREEN-TO-TABLE
+002210         THRU 2300-SAVE-SCREEN-TO-TABLE-EXIT
+002220
+002230     EVALUATE TRUE
+002240         WHEN WS-CMD-NEXT
+002250             PERFORM 3100-NEXT-RULE THRU 3100-NEXT-RULE-EXIT
+002260         WHEN WS-CMD-PREV
+002270             PERFORM 3200-PREV-RULE THRU 3200-PREV-RULE-EXIT
+002280         WHEN WS-CMD-ADD
+002290             PERFORM 3300-ADD-RULE THRU 3300-ADD-RULE-EXIT
+002300         WHEN WS-CMD-DELETE
+002310             PERFORM 3400-DELETE-RULE THRU 3400-DELETE-RULE-EXIT
+002320         WHEN WS-CMD-SAVE
+002330             PERFORM 3500-SAVE-RULES THRU 3500-SAVE-RULES-EXIT
+002340             MOVE "Y" TO WS-DONE-SW
+002350         WHEN WS-CMD-EXIT
+002360             MOVE "Y" TO WS-DONE-SW
+002370         WHEN OTHER
+002380             MOVE "INVALID COMMAND" TO WS-SCR-MESSAGE
+002390     END-EVALUATE
+002400
+002410     IF NOT WS-DONE
+002420         PERFORM 2100-DISPLAY-CURRENT
+002430             THRU 2100-DISPLAY-CURRENT-EXIT
+002440     END-IF
+002450     .
+002460 2000-MAINT-LOOP-EXIT.
+002470     EXIT.
+002480*****************************************************************
+002490 2100-DISPLAY-CURRENT.
+002500*****************************************************************
+002510     IF WS-RULE-COUNT = 0
+002520         MOVE SPACES TO WS-SCR-POSITION
+002530         MOVE ZERO   TO WS-SCR-RULE-ID WS-SCR-LOW WS-SCR-HIGH
+002540                         WS-SCR-MULT WS-SCR-MOD WS-SCR-TARGET
+002550         MOVE SPACES TO WS-SCR-LABEL
+002560         MOVE "NO RULES - PRESS A TO ADD ONE" TO WS-SCR-MESSAGE
+002570     ELSE
+002580         MOVE SPACES         TO WS-SCR-POSITION
+002590         MOVE WS-CURRENT-NO TO WS-SCR-POSITION(1:3)
+002600         MOVE " OF "        TO WS-SCR-POSITION(4:4)
+002610         MOVE WS-RULE-COUNT TO WS-SCR-POSITION(8:3)
+002620         SET WS-RULE-IDX TO WS-CURRENT-NO
+002630         MOVE WS-TAB-RULE-ID (WS-RULE-IDX) TO WS-SCR-RULE-ID
+002640         MOVE WS-TAB-LOW     (WS-RULE-IDX) TO WS-SCR-LOW
+002650         MOVE WS-TAB-HIGH    (WS-RULE-IDX) TO WS-SCR-HIGH
+002660         MOVE WS-TAB-MULT    (WS-RULE-IDX) TO WS-SCR-MULT
+002670         MOVE WS-TAB-MOD     (WS-RULE-IDX) TO WS-SCR-MOD
+002680         MOVE WS-TAB-TARGET  (WS-RULE-IDX) TO WS-SCR-TARGET
+002690         MOVE WS-TAB-LABEL   (WS-RULE-IDX) TO WS-SCR-LABEL
+002700     END-IF
+002710
+002720     MOVE SPACE TO WS-COMMAND
+002730     DISPLAY WS-MAINT-SCREEN
+002740     .
+002750 2100-DISPLAY-CURRENT-EXIT.
+002760     EXIT.
+002770*****************************************************************
+002780 2200-ACCEPT-COMMAND.
+002790*****************************************************************
+002800     MOVE SPACES TO WS-SCR-MESSAGE
+002810     ACCEPT WS-MAINT-SCREEN
+002820     .
+002830 2200-ACCEPT-COMMAND-EXIT.
+002840     EXIT.
+002850*****************************************************************
+002860 2300-SAVE-SCREEN-TO-TABLE.
+002870*****************************************************************
+002880     IF WS-RULE-COUNT = 0
+002890         GO TO 2300-SAVE-SCREEN-TO-TABLE-EXIT
+002900     END-IF
+002910
+002920     SET WS-RULE-IDX TO WS-CURRENT-NO
+002930     MOVE WS-SCR-RULE-ID TO WS-TAB-RULE-ID (WS-RULE-IDX)
+002940     MOVE WS-SCR-LOW     TO WS-TAB-LOW     (WS-RULE-IDX)
+002950     MOVE WS-SCR-HIGH    TO WS-TAB-HIGH    (WS-RULE-IDX)
+002960     MOVE WS-SCR-MULT    TO WS-TAB-MULT    (WS-RULE-IDX)
+002970     MOVE WS-SCR-MOD     TO WS-TAB-MOD     (WS-RULE-IDX)
+002980     MOVE WS-SCR-TARGET  TO WS-TAB-TARGET  (WS-RULE-IDX)
+002990     MOVE WS-SCR-LABEL   TO WS-TAB-LABEL   (WS-RULE-IDX)
+003000     .
+003010 2300-SAVE-SCREEN-TO-TABLE-EXIT.
+003020     EXIT.
+003030*****************************************************************
+003040 3100-NEXT-RULE.
+003050*****************************************************************
+003060     IF WS-CURRENT-NO < WS-RULE-COUNT
+003070         ADD 1 TO WS-CURRENT-NO
+003080     ELSE
+003090         MOVE "ALREADY AT LAST RULE" TO WS-SCR-MESSAGE
+003100     END-IF
+003110     .
+003120 3100-NEXT-RULE-EXIT.
+003130     EXIT.
+003140*****************************************************************
+003150 3200-PREV-RULE.
+003160*****************************************************************
+003170     IF WS-CURRENT-NO > 1
+003180         SUBTRACT 1 FROM WS-CURRENT-NO
+003190     ELSE
+003200         MOVE "ALREADY AT FIRST RULE" TO WS-SCR-MESSAGE
+003210     END-IF
+003220     .
+003230 3200-PREV-RULE-EXIT.
+003240     EXIT.
+003250*****************************************************************
+003260 3300-ADD-RULE.
+003270*****************************************************************
+003280     IF WS-RULE-COUNT >= WS-MAX-RULES
+003290         MOVE "RULE TABLE IS FULL" TO WS-SCR-MESSAGE
+003300         GO TO 3300-ADD-RULE-EXIT
+003310     END-IF
+003320
+003330     ADD 1 TO WS-RULE-COUNT
+003340     MOVE WS-RULE-COUNT TO WS-CURRENT-NO
+003350     SET WS-RULE-IDX TO WS-CURRENT-NO
+003360     MOVE ZERO   TO WS-TAB-RULE-ID (WS-RULE-IDX)
+003370     MOVE ZERO   TO WS-TAB-LOW     (WS-RULE-IDX)
+003380     MOVE ZERO   TO WS-TAB-HIGH    (WS-RULE-IDX)
+003390     MOVE ZERO   TO WS-TAB-MULT    (WS-RULE-IDX)
+003400     MOVE ZERO   TO WS-TAB-MOD     (WS-RULE-IDX)
+003410     MOVE ZERO   TO WS-TAB-TARGET  (WS-RULE-IDX)
+003420     MOVE SPACES TO WS-TAB-LABEL   (WS-RULE-IDX)
+003430     MOVE "NEW RULE ADDED - KEY IN VALUES AND PRESS S TO SAVE"
+003440         TO WS-SCR-MESSAGE
+003450     .
+003460 3300-ADD-RULE-EXIT.
+003470     EXIT.
+003480*****************************************************************
+003490 3400-DELETE-RULE.
+003500*****************************************************************
+003510     IF WS-RULE-COUNT = 0
+003520         GO TO 3400-DELETE-RULE-EXIT
+003530     END-IF
+003540
+003550     MOVE WS-CURRENT-NO TO WS-SHIFT-NO
+003560     PERFORM 3410-SHIFT-RULES-UP THRU 3410-SHIFT-RULES-UP-EXIT
+003570     SUBTRACT 1 FROM WS-RULE-COUNT
+003580     IF WS-CURRENT-NO > WS-RULE-COUNT AND WS-RULE-COUNT > 0
+003590         MOVE WS-RULE-COUNT TO WS-CURRENT-NO
+003600     END-IF
+003610     MOVE "RULE DELETED" TO WS-SCR-MESSAGE
+003620     .
+003630 3400-DELETE-RULE-EXIT.
+003640     EXIT.
+003650*****************************************************************
+003660 3410-SHIFT-RULES-UP.
+003670*****************************************************************
+003680     IF WS-SHIFT-NO >= WS-RULE-COUNT
+003690         GO TO 3410-SHIFT-RULES-UP-EXIT
+003700     END-IF
+003710
+003720     SET WS-RULE-IDX TO WS-SHIFT-NO
+003730     MOVE WS-RULE-ENTRY (WS-RULE-IDX + 1)
+003740         TO WS-RULE-ENTRY (WS-RULE-IDX)
+003750     ADD 1 TO WS-SHIFT-NO
+003760     GO TO 3410-SHIFT-RULES-UP
+003770     .
+003780 3410-SHIFT-RULES-UP-EXIT.
+003790     EXIT.
+003800*****************************************************************
+003810 3450-SORT-RULES.
+003820*****************************************************************
+003830     IF WS-RULE-COUNT < 2
+003840         GO TO 3450-SORT-RULES-EXIT
+003850     END-IF
+003860
+003870     PERFORM 3460-SORT-PASS THRU 3460-SORT-PASS-EXIT
+003880         VARYING WS-SORT-I FROM 1 BY 1
+003890         UNTIL WS-SORT-I >= WS-RULE-COUNT
+003900     .
+003910 3450-SORT-RULES-EXIT.
+003920     EXIT.
+003930*****************************************************************
+003940 3460-SORT-PASS.
+003950*****************************************************************
+003960     COMPUTE WS-SORT-LIMIT = WS-RULE-COUNT - WS-SORT-I
+003970
+003980     PERFORM 3470-COMPARE-SWAP THRU 3470-COMPARE-SWAP-EXIT
+003990         VARYING WS-SORT-J FROM 1 BY 1
+004000         UNTIL WS-SORT-J > WS-SORT-LIMIT
+004010     .
+004020 3460-SORT-PASS-EXIT.
+004030     EXIT.
+004040*****************************************************************
+004050 3470-COMPARE-SWAP.
+004060*****************************************************************
+004070     SET WS-RULE-IDX  TO WS-SORT-J
+004080     SET WS-RULE-IDX2 TO WS-SORT-J
+004090     SET WS-RULE-IDX2 UP BY 1
+004100
+004110     IF WS-TAB-RULE-ID (WS-RULE-IDX)
+004120         > WS-TAB-RULE-ID (WS-RULE-IDX2)
+004130         MOVE WS-RULE-ENTRY (WS-RULE-IDX)  TO WS-SORT-TEMP-ENTRY
+004140         MOVE WS-RULE-ENTRY (WS-RULE-IDX2)
+004150             TO WS-RULE-ENTRY (WS-RULE-IDX)
+004160         MOVE WS-SORT-TEMP-ENTRY TO WS-RULE-ENTRY (WS-RULE-IDX2)
+004170     END-IF
+004180     .
+004190 3470-COMPARE-SWAP-EXIT.
+004200     EXIT.
+004210*****************************************************************
+004220 3480-CHECK-RULE-IDS.
+004230*****************************************************************
+004240     MOVE "N" TO WS-MISSING-ID-SW
+004250
+004260     PERFORM 3485-CHECK-ONE-RULE-ID
+004270         THRU 3485-CHECK-ONE-RULE-ID-EXIT
+004280         VARYING WS-RULE-IDX FROM 1 BY 1
+004290         UNTIL WS-RULE-IDX > WS-RULE-COUNT
+004300     .
+004310 3480-CHECK-RULE-IDS-EXIT.
+004320     EXIT.
+004330*****************************************************************
+004340 3485-CHECK-ONE-RULE-ID.
+004350*****************************************************************
+004360     IF WS-TAB-RULE-ID (WS-RULE-IDX) = ZERO
+004370         MOVE "Y" TO WS-MISSING-ID-SW
+004380     END-IF
+004390     .
+004400 3485-CHECK-ONE-RULE-ID-EXIT.
+004410     EXIT.
+004420*****************************************************************
+004430 3500-SAVE-RULES.
+004440*****************************************************************
+004450     PERFORM 3480-CHECK-RULE-IDS THRU 3480-CHECK-RULE-IDS-EXIT
+004460     IF WS-MISSING-ID-FOUND
+004470         MOVE "EVERY RULE NEEDS A RULE ID - NOT SAVED"
+004480             TO WS-SCR-MESSAGE
+004490         GO TO 3500-SAVE-RULES-EXIT
+004500     END-IF
+004510
+004520     PERFORM 3450-SORT-RULES THRU 3450-SORT-RULES-EXIT
+004530
+004540     OPEN OUTPUT PT-RULES-FILE
+004550     IF WS-RULES-STATUS NOT = "00"
+004560         DISPLAY "PTMAINT - UNABLE TO OPEN PTRULES FOR SAVE, "
+004570             "STATUS = " WS-RULES-STATUS
+004580         GO TO 3500-SAVE-RULES-EXIT
+004590     END-IF
+004600
+004610     MOVE 1 TO WS-CURRENT-NO
+004620     PERFORM 3510-WRITE-ONE-RULE THRU 3510-WRITE-ONE-RULE-EXIT
+004630         WS-RULE-COUNT TIMES
+004640
+004650     CLOSE PT-RULES-FILE
+004660     .
+004670 3500-SAVE-RULES-EXIT.
+004680     EXIT.
+004690*****************************************************************
+004700 3510-WRITE-ONE-RULE.
+004710*****************************************************************
+004720     SET WS-RULE-IDX TO WS-CURRENT-NO
+004730     MOVE SPACES         TO PT-RULE-RECORD
+004740     MOVE WS-TAB-RULE-ID (WS-RULE-IDX) TO PT-RULE-ID
+004750     MOVE WS-TAB-LOW     (WS-RULE-IDX) TO PT-RULE-LOW
+004760     MOVE WS-TAB-HIGH    (WS-RULE-IDX) TO PT-RULE-HIGH
+004770     MOVE WS-TAB-MULT    (WS-RULE-IDX) TO PT-RULE-MULT
+004780     MOVE WS-TAB-MOD     (WS-RULE-IDX) TO PT-RULE-MOD
+004790     MOVE WS-TAB-TARGET  (WS-RULE-IDX) TO PT-RULE-TARGET
+004800     MOVE WS-TAB-LABEL   (WS-RULE-IDX) TO PT-RULE-LABEL
+004810     WRITE PT-RULE-RECORD
+004820     ADD 1 TO WS-CURRENT-NO
+004830     .
+004840 3510-WRITE-ONE-RULE-EXIT.
+004850     EXIT.
+004860*****************************************************************
+004870 9000-TERMINATE.
+004880*****************************************************************
+004890     DISPLAY "PTMAINT - MAINTENANCE SESSION ENDED"
+004900     .
+004910 9000-TERMINATE-EXIT.
+004920     EXIT.
