@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  PTEXT01.CPY                                                 *
+      *  PRIME-TROUBLES FLAGGED-PRIME DOWNSTREAM EXTRACT RECORD.      *
+      *                                                                *
+      *  ONE RECORD PER WS-X VALUE FLAGGED ON THIS RUN, PLUS THE RUN  *
+      *  DATE AND THE RULE THAT FLAGGED IT, SO OTHER JOBS CAN READ    *
+      *  OUR OUTPUT INSTEAD OF RETYPING IT OFF THE PRINTED REPORT.    *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------                                       *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  2026-08-09 DLK   ORIGINAL - DOWNSTREAM EXTRACT FILE           *
+      *****************************************************************
+       01  PT-EXTRACT-RECORD.
+           05  PT-EXT-RULE-ID          PIC 9(03).
+           05  PT-EXT-X                PIC 9(05).
+           05  PT-EXT-RUN-DATE         PIC 9(08).
+           05  FILLER                  PIC X(10).
