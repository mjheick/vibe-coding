@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  PTHIST01.CPY                                                 *
+      *  PRIME-TROUBLES FLAGGED-PRIME HISTORY RECORD.                *
+      *                                                                *
+      *  ONE RECORD PER RULE/VALUE THAT WAS FLAGGED ON A GIVEN RUN.   *
+      *  KEPT SO THE NEXT RUN CAN RECONCILE AGAINST IT AND REPORT      *
+      *  DAY-OVER-DAY MOVEMENT.                                        *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------                                       *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  2026-08-09 DLK   ORIGINAL - DAY-OVER-DAY RECONCILIATION       *
+      *****************************************************************
+       01  PT-HISTORY-RECORD.
+           05  PT-HIST-KEY.
+               10  PT-HIST-RULE-ID     PIC 9(03).
+               10  PT-HIST-X           PIC 9(05).
+           05  PT-HIST-RUN-DATE        PIC 9(08).
+           05  FILLER                  PIC X(10).
