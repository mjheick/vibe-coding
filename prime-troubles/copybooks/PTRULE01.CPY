@@ -0,0 +1,30 @@
+      *****************************************************************
+      *  PTRULE01.CPY                                                 *
+      *  PRIME-TROUBLES CONTROL RULE RECORD.                          *
+      *                                                                *
+      *  ONE RECORD = ONE SCAN RANGE PLUS ONE FORMULA TEST:            *
+      *     IS-PRIME(X)  AND  ((MULT * X) - 1) MOD MODULUS = TARGET   *
+      *  FOR X RANGING FROM LOW TO HIGH, INCLUSIVE.                   *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------                                       *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  2026-08-09 DLK   ORIGINAL - EXTERNALIZED SCAN/FORMULA CONSTS *
+      *  2026-08-09 DLK   MULT/MOD/TARGET NOW SIGN IS TRAILING         *
+      *                   SEPARATE - AN UNSEPARATED SIGNED FIELD       *
+      *                   STORES ITS SIGN AS AN OVERPUNCH ON THE LAST  *
+      *                   DIGIT, WHICH A PLAIN TEXT EDIT OF PTRULES    *
+      *                   CANNOT REPRODUCE RELIABLY.                   *
+      *****************************************************************
+       01  PT-RULE-RECORD.
+           05  PT-RULE-ID              PIC 9(03).
+           05  PT-RULE-LOW             PIC 9(05).
+           05  PT-RULE-HIGH            PIC 9(05).
+           05  PT-RULE-MULT            PIC S9(05)
+               SIGN IS TRAILING SEPARATE.
+           05  PT-RULE-MOD             PIC S9(05)
+               SIGN IS TRAILING SEPARATE.
+           05  PT-RULE-TARGET          PIC S9(05)
+               SIGN IS TRAILING SEPARATE.
+           05  PT-RULE-LABEL           PIC X(20).
+           05  FILLER                  PIC X(10).
