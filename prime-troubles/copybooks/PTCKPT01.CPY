@@ -0,0 +1,33 @@
+      *****************************************************************
+      *  PTCKPT01.CPY                                                 *
+      *  PRIME-TROUBLES RESTART CHECKPOINT RECORD.                    *
+      *                                                                *
+      *  ONE "D" RECORD PER RULE FULLY COMPLETED THIS RUN, PLUS AT     *
+      *  MOST ONE "I" RECORD HOLDING THE LAST WS-X VALUE COMPLETED     *
+      *  FOR THE RULE CURRENTLY BEING SCANNED, SO A RERUN CAN SKIP     *
+      *  RULES ALREADY FINISHED AND RESUME THE IN-FLIGHT RULE WHERE    *
+      *  IT LEFT OFF INSTEAD OF RESTARTING THE WHOLE SWEEP FROM THE    *
+      *  LOW BOUND OF EVERY RULE.                                     *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------                                       *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  2026-08-09 DLK   ORIGINAL - RESTART/CHECKPOINT SUPPORT        *
+      *  2026-08-09 DLK   ADDED PT-CKPT-TYPE SO A MULTI-RULE RUN CAN   *
+      *                   TELL A COMPLETED RULE FROM THE IN-FLIGHT     *
+      *                   ONE ON RESTART AND NOT RE-SCAN IT.           *
+      *  2026-08-09 DLK   ADDED THE SCANNED/PRIME/FLAGGED COUNTS SO A  *
+      *                   RESTART CAN REPORT TRUE SUBTOTALS AND TOTALS *
+      *                   FOR A RULE IT SKIPS OR RESUMES INSTEAD OF    *
+      *                   FABRICATING ZEROS FOR THE SKIPPED PORTION.   *
+      *****************************************************************
+       01  PT-CHECKPOINT-RECORD.
+           05  PT-CKPT-TYPE            PIC X(01).
+               88  PT-CKPT-RULE-DONE       VALUE "D".
+               88  PT-CKPT-RULE-INFLIGHT   VALUE "I".
+           05  PT-CKPT-RULE-ID         PIC 9(03).
+           05  PT-CKPT-X               PIC 9(05).
+           05  PT-CKPT-SCANNED-COUNT   PIC 9(05).
+           05  PT-CKPT-PRIME-COUNT     PIC 9(05).
+           05  PT-CKPT-FLAGGED-COUNT   PIC 9(05).
+           05  FILLER                  PIC X(02).
