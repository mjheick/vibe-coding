@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  PTREJ01.CPY                                                 *
+      *  PRIME-TROUBLES REJECTED CONTROL RULE RECORD.                *
+      *                                                                *
+      *  A COPY OF THE PTRULES RULE FIELDS PLUS A REASON CODE/TEXT,   *
+      *  WRITTEN TO PTREJECT WHEN 1350-VALIDATE-RULE FINDS THE RULE   *
+      *  UNFIT TO RUN (E.G. LOW > HIGH, MODULUS ZERO).                *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------                                       *
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  2026-08-09 DLK   ORIGINAL - CONTROL PARAMETER VALIDATION     *
+      *  2026-08-09 DLK   MULT/MOD/TARGET NOW SIGN IS TRAILING         *
+      *                   SEPARATE, MATCHING PTRULE01.                 *
+      *****************************************************************
+       01  PT-REJECT-RECORD.
+           05  PT-REJ-RULE-ID          PIC 9(03).
+           05  PT-REJ-LOW              PIC 9(05).
+           05  PT-REJ-HIGH             PIC 9(05).
+           05  PT-REJ-MULT             PIC S9(05)
+               SIGN IS TRAILING SEPARATE.
+           05  PT-REJ-MOD              PIC S9(05)
+               SIGN IS TRAILING SEPARATE.
+           05  PT-REJ-TARGET           PIC S9(05)
+               SIGN IS TRAILING SEPARATE.
+           05  PT-REJ-REASON-CODE      PIC 9(02).
+           05  PT-REJ-REASON-TEXT      PIC X(30).
+           05  FILLER                  PIC X(05).
